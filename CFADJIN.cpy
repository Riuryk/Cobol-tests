@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK:    CFADJIN
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     LAYOUT OF ONE INPUT RECORD ON THE OPERACIONES
+      *              BATCH ADJUSTMENT FILE (CFADJIN).  NUM1 IS THE OLD
+      *              (EXISTING) BALANCE AND NUM2 IS THE NEW FIGURE;
+      *              FIELDS ARE CARRIED AS ALPHANUMERIC SO BAD INPUT
+      *              CAN BE EDITED AND REJECTED INSTEAD OF ABENDING.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-ADJIN-RECORD.
+           05  CF-ADJIN-NUM1           PIC X(11).
+           05  CF-ADJIN-NUM2           PIC X(11).
