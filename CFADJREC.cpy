@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK:    CFADJREC
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     LAYOUT OF ONE RECORD ON THE OPERACIONES ADJUSTMENT
+      *              OUTPUT FILE (CFADJOUT).  ONE RECORD PER ADJUSTMENT
+      *              ENTRY, WHETHER KEYED INTERACTIVELY OR READ FROM
+      *              THE CFADJIN BATCH FILE.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-ADJ-RECORD.
+           05  CF-ADJ-NUM1             PIC S9(7)V99.
+           05  CF-ADJ-NUM2             PIC S9(7)V99.
+           05  CF-ADJ-RESULTADO        PIC S9(7)V99.
