@@ -0,0 +1,87 @@
+//CFBATCH  JOB  (ACCTNO),'CONTROL DE FLUJO - LOTE DIARIO',
+//             CLASS=A,MSGCLASS=A,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//*  JOBSTREAM: CFBATCH
+//*  AUTHOR:    R. ROCHA
+//*  PURPOSE:   VENTANA DE LOTE DIARIA QUE ENCADENA, EN ORDEN, LA
+//*             CALCULADORA GENERAL, LAS ENTRADAS DE AJUSTE Y LOS
+//*             REPORTES DE CIERRE DEL DIA.  CADA PASO SOLO CORRE
+//*             SI EL PASO ANTERIOR TERMINO CON CONDITION CODE 0004
+//*             O MENOR (COND= EN CADA STEP), ASI QUE UN RECHAZO DE
+//*             TRANSACCIONES (RC=04, VEASE CFTRAN Y CFAJUST) NO
+//*             DETIENE LA CADENA PERO UN ERROR REAL (RC>04) SI LO
+//*             HACE.
+//*--------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*   2026-08-08  RR   JOBSTREAM ORIGINAL.
+//*--------------------------------------------------------------
+//*
+//CFTRAN   EXEC PGM=CFTRAN01,PARM='MODO=LOTE,OPERADOR=BATCH01'
+//*  CALCULADORA GENERAL EN MODO DE LOTE (PROGRAMA ControldeFLUJO,
+//*  ALIAS DE LIGADO CFTRAN01 -- VEASE NOTA DE ALIAS MAS ABAJO): LEE
+//*  CFTRANIN, ESCRIBE CFTROUT, CFTRLOG.<FECHA> Y, SI HAY RECHAZOS,
+//*  CFEXCLOG.<FECHA>.
+//CFTRANIN  DD  DSN=CF.LOTE.DIARIO.TRANIN,DISP=SHR
+//CFTROUT   DD  DSN=CF.LOTE.DIARIO.TRANOUT,DISP=(NEW,CATLG,DELETE)
+//CFCSVOUT  DD  DSN=CF.LOTE.DIARIO.CSVOUT,DISP=(NEW,CATLG,DELETE)
+//CFCHKPT   DD  DSN=CF.LOTE.DIARIO.CHKPT,DISP=SHR
+//SYSOUT    DD  SYSOUT=*
+//*
+//CFAJUST  EXEC PGM=CFAJU001,PARM='MODO=LOTE,OPERADOR=BATCH01',
+//             COND=(4,GT,CFTRAN)
+//*  ENTRADAS DE AJUSTE EN MODO DE LOTE (PROGRAMA Operaciones, ALIAS
+//*  DE LIGADO CFAJU001 -- VEASE NOTA DE ALIAS MAS ABAJO): LEE
+//*  CFADJIN, ESCRIBE CFADJOUT Y AGREGA SUS REGISTROS A LA MISMA
+//*  BITACORA Y AL MISMO ARCHIVO DE EXCEPCIONES QUE ESCRIBIO EL PASO
+//*  CFTRAN.
+//CFADJIN   DD  DSN=CF.LOTE.DIARIO.ADJIN,DISP=SHR
+//CFADJOUT  DD  DSN=CF.LOTE.DIARIO.ADJOUT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT    DD  SYSOUT=*
+//*
+//CFRPT    EXEC PGM=CFRPT01,PARM='MODO=LOTE',
+//             COND=((4,GT,CFTRAN),(4,GT,CFAJUST))
+//*  REPORTE DE CONTROL DIARIO: CUENTA Y SUBTOTALIZA LA BITACORA
+//*  DEL DIA POR CODIGO DE OPERACION.  PARM=MODO=LOTE LE INDICA AL
+//*  PROGRAMA QUE CORRE DESATENDIDO (SIN CONSOLA) Y QUE USE LA FECHA
+//*  DE HOY EN VEZ DE ESPERAR UN ACCEPT.
+//SYSOUT    DD  SYSOUT=*
+//*
+//CFRECON  EXEC PGM=CFRECON,
+//             PARM='MODO=LOTE,REGCTL=00000000,TOTCTL=+000000000.00',
+//             COND=((4,GT,CFTRAN),(4,GT,CFAJUST))
+//*  CONCILIACION DE TOTALES DE CONTROL CONTRA LA BITACORA DEL DIA.
+//*  REGCTL/TOTCTL EN EL PARM SON EL TOTAL DE CONTROL CAPTURADO
+//*  APARTE (POR EJEMPLO, DE LA CINTA DE TOTALES DE CAJA); QUIEN
+//*  ARMA EL JCL DE CADA DIA SUSTITUYE ESTOS DOS VALORES ANTES DE
+//*  SOMETER EL TRABAJO -- EL VALOR DE MUESTRA DE ABAJO SOLO ILUSTRA
+//*  EL FORMATO Y CASI SEGURO NO CONCILIARA.
+//SYSOUT    DD  SYSOUT=*
+//*
+//CFEXCRPT EXEC PGM=CFEXCRPT,PARM='MODO=LOTE',
+//             COND=((4,GT,CFTRAN),(4,GT,CFAJUST))
+//*  REPORTE DE EXCEPCIONES: LISTA TODO LO RECHAZADO POR CFTRAN O
+//*  CFAJUST CON SU RAZON DE RECHAZO.  CORRE SIEMPRE QUE LOS PASOS
+//*  DE CAPTURA TERMINARON BIEN, AUN SI NO HUBO RECHAZOS.
+//SYSOUT    DD  SYSOUT=*
+//*
+//*  NOTA DE ALIAS: ControldeFLUJO Y Operaciones son PROGRAM-ID
+//*  historicos de mas de ocho caracteres, ya referenciados por
+//*  llamada (CALL) desde CFMENU.cbl; no se renombran aqui para no
+//*  afectar ese punto de llamada.  En un ambiente real se ligarian
+//*  con un NAME/ALIAS de editor de ligado de ocho caracteres o menos
+//*  (CFTRAN01 / CFAJU001) para quedar dentro del limite de PGM= de
+//*  MVS; este jobstream referencia ya esos alias cortos.
+//*
+//*  NOTA SOBRE CFTRLOG/CFEXCLOG: ESTOS DOS ARCHIVOS NO TIENEN DD EN
+//*  ESTE JOBSTREAM PORQUE EL PROGRAMA LOS ABRE POR ASSIGN DYNAMIC
+//*  CON UN NOMBRE QUE EL SE ARMA EN TIEMPO DE EJECUCION (P.EJ.
+//*  "CFTRLOG.20260809"), NO POR UN DDNAME FIJO -- Y ESE NOMBRE, CON
+//*  EL PUNTO Y LA FECHA, EXCEDE EL LIMITE DE 8 CARACTERES DE UN
+//*  DDNAME DE MVS, ASI QUE NO HAY UN DD QUE PUEDA SUSTITUIRLO TAL
+//*  CUAL.  PASAR ESTOS DOS ARCHIVOS A DD REALES REQUERIRIA REHACER
+//*  SU ESQUEMA DE GENERACIONES DIARIAS SOBRE UN GDG (DDNAME FIJO
+//*  CFTRLOG/CFEXCLOG, GENERACION RESUELTA POR (+1)/(0) EN EL DD EN
+//*  VEZ DE POR LA FECHA EMBEBIDA EN EL NOMBRE) -- ESO REABRE EL
+//*  DISENO YA ACEPTADO DE LAS GENERACIONES DIARIAS Y QUEDA FUERA DE
+//*  ESTE AJUSTE.
+//*
