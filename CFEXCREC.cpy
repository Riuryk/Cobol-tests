@@ -0,0 +1,22 @@
+      ******************************************************************
+      * COPYBOOK:    CFEXCREC
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     COMMON RECORD LAYOUT FOR THE CONTROLDEFLUJO DAILY
+      *              EXCEPTION FILE.  A TRANSACTION IS WRITTEN HERE
+      *              INSTEAD OF THE NORMAL LOG WHENEVER IT FAILS EDIT
+      *              OR ARITHMETIC VALIDATION (NON-NUMERIC INPUT,
+      *              INVALID OPERATION CODE, DIVIDE BY ZERO, ETC).
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-EXC-RECORD.
+           05  CF-EXC-OPERADOR-ID      PIC X(08).
+           05  CF-EXC-FECHA            PIC 9(08).
+           05  CF-EXC-HORA             PIC 9(08).
+           05  CF-EXC-NUM-REGISTRO     PIC 9(08).
+           05  CF-EXC-NUM1-TXT         PIC X(11).
+           05  CF-EXC-OPERACION-TXT    PIC X(02).
+           05  CF-EXC-NUM2-TXT         PIC X(11).
+           05  CF-EXC-RAZON            PIC X(40).
