@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: R. Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written: 2026-08-08
+      * Date-Compiled:
+      * Purpose: Reporte de excepciones del dia -- lista cada
+      *          transaccion u ajuste rechazado en el archivo de
+      *          excepciones (CFEXCLOG.<fecha>) junto con la razon de
+      *          su rechazo, tal como lo escriben ControldeFLUJO y
+      *          Operaciones en modo de lote.
+      * Tectonics: cobc -x -std=ibm CFEXCRPT.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   PROGRAMA ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFEXCRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CF-EXC-FILE ASSIGN DYNAMIC WS-EXC-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CF-EXC-FILE.
+           COPY CFEXCREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXC-FILENAME              PIC X(20).
+       01  WS-ENTRADA-FECHA             PIC X(08).
+       01  WS-FECHA                     PIC 9(08).
+       01  WS-FS-EXC                    PIC X(02) VALUE "00".
+
+       77  SW-FIN-ARCHIVO               PIC X(01) VALUE "N".
+           88  FIN-ARCHIVO                       VALUE "S".
+
+       77  WS-TOTAL-RECHAZOS            PIC 9(08) VALUE ZERO.
+
+       01  WS-PARM-STRING               PIC X(80).
+       01  WS-PARM-TOKEN-1              PIC X(20).
+       01  WS-PARM-TOKEN-2              PIC X(20).
+       77  SW-PARM-LOTE                 PIC X(01) VALUE "N".
+           88  PARM-MODO-LOTE                    VALUE "S".
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-EXCEPCIONES THRU 2000-EXIT
+               UNTIL FIN-ARCHIVO.
+           CLOSE CF-EXC-FILE.
+           PERFORM 3000-IMPRIMIR-RESUMEN THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "REPORTE DE EXCEPCIONES DEL DIA".
+           PERFORM 1050-LEER-PARM THRU 1050-EXIT.
+           IF NOT PARM-MODO-LOTE
+               DISPLAY "FECHA A REPORTAR (AAAAMMDD) O EN BLANCO PARA "
+                   "HOY:"
+               ACCEPT WS-ENTRADA-FECHA
+           END-IF.
+           IF WS-ENTRADA-FECHA = SPACES
+               ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-ENTRADA-FECHA TO WS-FECHA
+           END-IF.
+           STRING "CFEXCLOG." WS-FECHA DELIMITED SIZE
+               INTO WS-EXC-FILENAME.
+           OPEN INPUT CF-EXC-FILE.
+           IF WS-FS-EXC NOT = "00"
+               DISPLAY "NO SE ENCONTRARON EXCEPCIONES PARA LA FECHA "
+                   "INDICADA (" WS-EXC-FILENAME ")."
+               STOP RUN.
+           DISPLAY " ".
+           DISPLAY "==================================================".
+           DISPLAY "   EXCEPCIONES DEL DIA - " WS-FECHA.
+           DISPLAY "==================================================".
+           DISPLAY "OPERADOR REG.NUM  OPER VALOR1     VALOR2     RAZON".
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-LEER-PARM -- PARM= DE EJECUCION DESATENDIDA (JCL).
+      *    SI EL PASO TRAE PARM (MODO=LOTE[,FECHA=AAAAMMDD]) EL
+      *    REPORTE CORRE SIN ACCEPT DE CONSOLA; SIN PARM SE COMPORTA
+      *    IGUAL QUE SIEMPRE PARA UN OPERADOR EN LA TERMINAL.
+      ******************************************************************
+       1050-LEER-PARM.
+           MOVE SPACES TO WS-ENTRADA-FECHA.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING = SPACES
+               GO TO 1050-EXIT.
+           MOVE "S" TO SW-PARM-LOTE.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2.
+           IF WS-PARM-TOKEN-1 (1:6) = "FECHA="
+               MOVE WS-PARM-TOKEN-1 (7:8) TO WS-ENTRADA-FECHA
+           ELSE
+               IF WS-PARM-TOKEN-2 (1:6) = "FECHA="
+                   MOVE WS-PARM-TOKEN-2 (7:8) TO WS-ENTRADA-FECHA
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESAR-EXCEPCIONES
+      ******************************************************************
+       2000-PROCESAR-EXCEPCIONES.
+           READ CF-EXC-FILE
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+               NOT AT END
+                   PERFORM 2100-IMPRIMIR-EXCEPCION THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-IMPRIMIR-EXCEPCION.
+           ADD 1 TO WS-TOTAL-RECHAZOS.
+           DISPLAY CF-EXC-OPERADOR-ID " " CF-EXC-NUM-REGISTRO " "
+               CF-EXC-OPERACION-TXT " " CF-EXC-NUM1-TXT " "
+               CF-EXC-NUM2-TXT " " CF-EXC-RAZON.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-IMPRIMIR-RESUMEN
+      ******************************************************************
+       3000-IMPRIMIR-RESUMEN.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "TOTAL DE TRANSACCIONES RECHAZADAS: "
+               WS-TOTAL-RECHAZOS.
+       3000-EXIT.
+           EXIT.
+
+       END PROGRAM CFEXCRPT.
