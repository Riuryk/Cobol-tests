@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK:    CFLOGREC
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     COMMON RECORD LAYOUT FOR THE CONTROLDEFLUJO DAILY
+      *              TRANSACTION LOG.  WRITTEN BY CONTROLDEFLUJO AND
+      *              OPERACIONES, READ BY CFRPT01, CFRECON AND ANY
+      *              OTHER REPORTING PROGRAM THAT NEEDS THE DAY'S
+      *              CALCULATOR/ADJUSTMENT ACTIVITY.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-LOG-RECORD.
+           05  CF-LOG-OPERADOR-ID      PIC X(08).
+           05  CF-LOG-FECHA            PIC 9(08).
+           05  CF-LOG-HORA             PIC 9(08).
+           05  CF-LOG-TIPO-TRANS       PIC X(02).
+               88  CF-LOG-TIPO-CALCULO     VALUE 'CF'.
+               88  CF-LOG-TIPO-AJUSTE       VALUE 'AJ'.
+           05  CF-LOG-NUM1             PIC S9(7)V99.
+           05  CF-LOG-OPERACION        PIC 9(01).
+           05  CF-LOG-NUM2             PIC S9(7)V99.
+           05  CF-LOG-RESULTADO        PIC S9(7)V99.
