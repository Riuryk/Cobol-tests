@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author: R. Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written: 2026-08-08
+      * Date-Compiled:
+      * Purpose: Menu principal que permite al operador elegir cual de
+      *          los programas de calculo lanzar: ControldeFLUJO
+      *          (calculadora general), Operaciones (ajustes) o
+      *          Divisiones (saludo de bienvenida).
+      * Tectonics: cobc -x -std=ibm CFMENU.cbl ControldeFLUJO.cbl
+      *            Operaciones.cbl Divisiones.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   PROGRAMA ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFMENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCION                    PIC X(01).
+       77  SW-CONTINUAR                 PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-MOSTRAR-MENU THRU 1000-EXIT
+               UNTIL SW-CONTINUAR = "N".
+           DISPLAY "FIN DEL MENU PRINCIPAL.".
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-MOSTRAR-MENU
+      ******************************************************************
+       1000-MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "==================================================".
+           DISPLAY "   MENU PRINCIPAL - SISTEMA DE CALCULO".
+           DISPLAY "==================================================".
+           DISPLAY "1. CONTROLDEFLUJO (CALCULADORA GENERAL)".
+           DISPLAY "2. OPERACIONES (ENTRADAS DE AJUSTE)".
+           DISPLAY "3. DIVISIONES (SALUDO DE BIENVENIDA)".
+           DISPLAY "4. SALIR".
+           DISPLAY "SELECCIONE UNA OPCION:".
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN "1"
+                   CALL "ControldeFLUJO"
+                   CANCEL "ControldeFLUJO"
+               WHEN "2"
+                   CALL "Operaciones"
+                   CANCEL "Operaciones"
+               WHEN "3"
+                   CALL "Divisiones"
+                   CANCEL "Divisiones"
+               WHEN "4"
+                   MOVE "N" TO SW-CONTINUAR
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA. INTENTE DE NUEVO."
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM CFMENU.
