@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK:    CFMSGREC
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     LAYOUT OF ONE RECORD ON THE KEYED MESSAGE FILE
+      *              (CFMSG01) THAT VARIABLES.CBL LOOKS UP ITS
+      *              DISPLAYED TEXT FROM, BY MESSAGE CODE.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-MSG-RECORD.
+           05  CF-MSG-CODIGO           PIC X(04).
+           05  CF-MSG-TEXTO            PIC X(26).
