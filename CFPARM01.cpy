@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK:    CFPARM01
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     LAYOUT OF THE ONE-RECORD PARAMETER FILE READ BY
+      *              DIVISIONES AT STARTUP, SO THE TITULO AND NUMERO
+      *              SHOWN TO THE OPERATOR CAN BE CHANGED WITHOUT A
+      *              RECOMPILE.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-PARM-RECORD.
+           05  CF-PARM-TITULO          PIC X(22).
+           05  CF-PARM-NUMERO          PIC 9(01).
