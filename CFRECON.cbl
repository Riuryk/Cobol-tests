@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Author: R. Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written: 2026-08-08
+      * Date-Compiled:
+      * Purpose: Conciliacion de totales de control sobre la bitacora
+      *          diaria (CFTRLOG.<fecha>) -- suma el total de registros
+      *          y el total de RESULTADO leidos de la bitacora y los
+      *          compara contra un total de control capturado aparte
+      *          por el operador (por ejemplo, de un reporte externo o
+      *          de una cinta de totales de caja).
+      * Tectonics: cobc -x -std=ibm CFRECON.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   PROGRAMA ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CF-LOG-FILE ASSIGN DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CF-LOG-FILE.
+           COPY CFLOGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILENAME              PIC X(20).
+       01  WS-ENTRADA-FECHA             PIC X(08).
+       01  WS-FECHA                     PIC 9(08).
+       01  WS-FS-LOG                    PIC X(02) VALUE "00".
+
+       77  SW-FIN-ARCHIVO               PIC X(01) VALUE "N".
+           88  FIN-ARCHIVO                       VALUE "S".
+
+       77  WS-REG-BITACORA              PIC 9(08) VALUE ZERO.
+       77  WS-TOTAL-BITACORA            PIC S9(09)V99 VALUE ZERO.
+
+       01  WS-ENTRADA-REG-CONTROL       PIC X(08).
+       01  WS-ENTRADA-TOTAL-CONTROL     PIC X(14).
+       77  WS-TEST-NUMVAL               PIC S9(04) COMP.
+       77  WS-REG-CONTROL                PIC 9(08) VALUE ZERO.
+       77  WS-TOTAL-CONTROL              PIC S9(09)V99 VALUE ZERO.
+
+       77  WS-DIF-REGISTROS              PIC S9(08) VALUE ZERO.
+       77  WS-DIF-TOTAL                  PIC S9(09)V99 VALUE ZERO.
+
+       01  WS-PARM-STRING               PIC X(80).
+       01  WS-PARM-TOKEN-1              PIC X(24).
+       01  WS-PARM-TOKEN-2              PIC X(24).
+       01  WS-PARM-TOKEN-3              PIC X(24).
+       77  SW-PARM-LOTE                 PIC X(01) VALUE "N".
+           88  PARM-MODO-LOTE                    VALUE "S".
+
+       01  WS-REG-EDIT                   PIC ZZZ,ZZZ,ZZ9.
+       01  WS-DIF-REG-EDIT                PIC -ZZZ,ZZZ,ZZ9.
+       01  WS-TOTAL-EDIT                 PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-ACUMULAR-BITACORA THRU 2000-EXIT
+               UNTIL FIN-ARCHIVO.
+           CLOSE CF-LOG-FILE.
+           PERFORM 3000-CAPTURAR-CONTROL THRU 3000-EXIT.
+           PERFORM 4000-CONCILIAR THRU 4000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "CONCILIACION DE TOTALES DE CONTROL - BITACORA".
+           PERFORM 1050-LEER-PARM THRU 1050-EXIT.
+           IF NOT PARM-MODO-LOTE
+               DISPLAY "FECHA A CONCILIAR (AAAAMMDD) O EN BLANCO PARA "
+                   "HOY:"
+               ACCEPT WS-ENTRADA-FECHA
+           END-IF.
+           IF WS-ENTRADA-FECHA = SPACES
+               ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-ENTRADA-FECHA TO WS-FECHA
+           END-IF.
+           STRING "CFTRLOG." WS-FECHA DELIMITED SIZE
+               INTO WS-LOG-FILENAME.
+           OPEN INPUT CF-LOG-FILE.
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "NO SE ENCONTRO BITACORA PARA LA FECHA "
+                   "INDICADA (" WS-LOG-FILENAME ")."
+               STOP RUN.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-LEER-PARM -- PARM= DE EJECUCION DESATENDIDA (JCL).
+      *    UN PASO DE JCL NO TIENE OPERADOR PARA TECLEAR EL TOTAL DE
+      *    CONTROL, ASI QUE EN MODO DE LOTE ESE TOTAL (CONOCIDO DE
+      *    ANTEMANO, POR EJEMPLO DE UNA CINTA DE TOTALES DE CAJA)
+      *    LLEGA EN EL PARM DEL PASO EN VEZ DE POR ACCEPT DE CONSOLA:
+      *    PARM='MODO=LOTE,FECHA=AAAAMMDD,REGCTL=nnnnnnnn,
+      *    TOTCTL=+nnnnnnnnn.nn'.  FECHA ES OPCIONAL (EN BLANCO ES
+      *    HOY); REGCTL Y TOTCTL SON OBLIGATORIOS EN MODO DE LOTE.
+      ******************************************************************
+       1050-LEER-PARM.
+           MOVE SPACES TO WS-ENTRADA-FECHA WS-ENTRADA-REG-CONTROL
+               WS-ENTRADA-TOTAL-CONTROL.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING = SPACES
+               GO TO 1050-EXIT.
+           MOVE "S" TO SW-PARM-LOTE.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2 WS-PARM-TOKEN-3.
+           PERFORM 1060-CLASIFICAR-TOKEN THRU 1060-EXIT.
+       1050-EXIT.
+           EXIT.
+
+       1060-CLASIFICAR-TOKEN.
+           IF WS-PARM-TOKEN-1 (1:6) = "FECHA="
+               MOVE WS-PARM-TOKEN-1 (7:8) TO WS-ENTRADA-FECHA
+           END-IF.
+           IF WS-PARM-TOKEN-2 (1:6) = "FECHA="
+               MOVE WS-PARM-TOKEN-2 (7:8) TO WS-ENTRADA-FECHA
+           END-IF.
+           IF WS-PARM-TOKEN-3 (1:6) = "FECHA="
+               MOVE WS-PARM-TOKEN-3 (7:8) TO WS-ENTRADA-FECHA
+           END-IF.
+           IF WS-PARM-TOKEN-1 (1:7) = "REGCTL="
+               MOVE WS-PARM-TOKEN-1 (8:8) TO WS-ENTRADA-REG-CONTROL
+           END-IF.
+           IF WS-PARM-TOKEN-2 (1:7) = "REGCTL="
+               MOVE WS-PARM-TOKEN-2 (8:8) TO WS-ENTRADA-REG-CONTROL
+           END-IF.
+           IF WS-PARM-TOKEN-3 (1:7) = "REGCTL="
+               MOVE WS-PARM-TOKEN-3 (8:8) TO WS-ENTRADA-REG-CONTROL
+           END-IF.
+           IF WS-PARM-TOKEN-1 (1:7) = "TOTCTL="
+               MOVE WS-PARM-TOKEN-1 (8:14) TO WS-ENTRADA-TOTAL-CONTROL
+           END-IF.
+           IF WS-PARM-TOKEN-2 (1:7) = "TOTCTL="
+               MOVE WS-PARM-TOKEN-2 (8:14) TO WS-ENTRADA-TOTAL-CONTROL
+           END-IF.
+           IF WS-PARM-TOKEN-3 (1:7) = "TOTCTL="
+               MOVE WS-PARM-TOKEN-3 (8:14) TO WS-ENTRADA-TOTAL-CONTROL
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-ACUMULAR-BITACORA
+      ******************************************************************
+       2000-ACUMULAR-BITACORA.
+           READ CF-LOG-FILE
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+               NOT AT END
+                   ADD 1 TO WS-REG-BITACORA
+                   ADD CF-LOG-RESULTADO TO WS-TOTAL-BITACORA
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-CAPTURAR-CONTROL -- TOTAL INDEPENDIENTE DEL OPERADOR
+      ******************************************************************
+       3000-CAPTURAR-CONTROL.
+           IF PARM-MODO-LOTE
+               IF WS-ENTRADA-REG-CONTROL = SPACES
+                   OR WS-ENTRADA-TOTAL-CONTROL = SPACES
+                   DISPLAY "PARM DE LOTE SIN REGCTL/TOTCTL. NO SE "
+                       "PUEDE CONCILIAR SIN OPERADOR PRESENTE."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               DISPLAY "INTRODUCE EL NUMERO DE REGISTROS DE CONTROL:"
+               ACCEPT WS-ENTRADA-REG-CONTROL
+               IF WS-ENTRADA-REG-CONTROL = SPACES
+                   DISPLAY "ENTRADA EN BLANCO. INTENTE DE NUEVO."
+                   GO TO 3000-CAPTURAR-CONTROL
+               END-IF
+           END-IF.
+           MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-REG-CONTROL)
+               TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               IF PARM-MODO-LOTE
+                   DISPLAY "REGCTL DEL PARM NO ES NUMERICO."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   DISPLAY "ENTRADA NO NUMERICA. INTENTE DE NUEVO."
+                   GO TO 3000-CAPTURAR-CONTROL
+               END-IF
+           END-IF.
+           COMPUTE WS-REG-CONTROL =
+               FUNCTION NUMVAL(WS-ENTRADA-REG-CONTROL).
+           IF NOT PARM-MODO-LOTE
+               DISPLAY "INTRODUCE EL TOTAL DE CONTROL (ADMITE SIGNO Y "
+                   "DECIMALES, EJ. -123.45):"
+               ACCEPT WS-ENTRADA-TOTAL-CONTROL
+               IF WS-ENTRADA-TOTAL-CONTROL = SPACES
+                   DISPLAY "ENTRADA EN BLANCO. INTENTE DE NUEVO."
+                   GO TO 3000-CAPTURAR-CONTROL
+               END-IF
+           END-IF.
+           MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-TOTAL-CONTROL)
+               TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               IF PARM-MODO-LOTE
+                   DISPLAY "TOTCTL DEL PARM NO ES NUMERICO."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   DISPLAY "ENTRADA NO NUMERICA. INTENTE DE NUEVO."
+                   GO TO 3000-CAPTURAR-CONTROL
+               END-IF
+           END-IF.
+           IF FUNCTION ABS(FUNCTION NUMVAL(WS-ENTRADA-TOTAL-CONTROL))
+               > 999999999.99
+               IF PARM-MODO-LOTE
+                   DISPLAY "TOTCTL DEL PARM FUERA DE RANGO (MAXIMO "
+                       "999999999.99)."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   DISPLAY "ENTRADA FUERA DE RANGO (MAXIMO "
+                       "999999999.99). INTENTE DE NUEVO."
+                   GO TO 3000-CAPTURAR-CONTROL
+               END-IF
+           END-IF.
+           COMPUTE WS-TOTAL-CONTROL =
+               FUNCTION NUMVAL(WS-ENTRADA-TOTAL-CONTROL).
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-CONCILIAR -- COMPARA BITACORA CONTRA CONTROL
+      ******************************************************************
+       4000-CONCILIAR.
+           COMPUTE WS-DIF-REGISTROS = WS-REG-BITACORA - WS-REG-CONTROL.
+           COMPUTE WS-DIF-TOTAL = WS-TOTAL-BITACORA - WS-TOTAL-CONTROL.
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "   CONCILIACION DE TOTALES - " WS-FECHA.
+           DISPLAY "==============================================".
+           MOVE WS-REG-BITACORA TO WS-REG-EDIT.
+           DISPLAY "REGISTROS EN BITACORA: " WS-REG-EDIT.
+           MOVE WS-REG-CONTROL TO WS-REG-EDIT.
+           DISPLAY "REGISTROS DE CONTROL:  " WS-REG-EDIT.
+           MOVE WS-TOTAL-BITACORA TO WS-TOTAL-EDIT.
+           DISPLAY "TOTAL EN BITACORA:    " WS-TOTAL-EDIT.
+           MOVE WS-TOTAL-CONTROL TO WS-TOTAL-EDIT.
+           DISPLAY "TOTAL DE CONTROL:     " WS-TOTAL-EDIT.
+           DISPLAY "----------------------------------------------".
+           IF WS-DIF-REGISTROS = ZERO AND WS-DIF-TOTAL = ZERO
+               DISPLAY "RESULTADO: LA BITACORA CONCILIA CON EL "
+                   "TOTAL DE CONTROL."
+           ELSE
+               DISPLAY "RESULTADO: ** NO CONCILIA **"
+               MOVE WS-DIF-REGISTROS TO WS-DIF-REG-EDIT
+               DISPLAY "DIFERENCIA EN REGISTROS: " WS-DIF-REG-EDIT
+               MOVE WS-DIF-TOTAL TO WS-TOTAL-EDIT
+               DISPLAY "DIFERENCIA EN TOTAL:     " WS-TOTAL-EDIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       END PROGRAM CFRECON.
