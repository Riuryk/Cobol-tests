@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author: R. Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written: 2026-08-08
+      * Date-Compiled:
+      * Purpose: Reporte de control diario sobre la bitacora de
+      *          transacciones que escribe ControldeFLUJO (y las
+      *          entradas de ajuste de Operaciones) - cuenta y
+      *          subtotaliza RESULTADO por codigo de operacion.
+      * Tectonics: cobc -x -std=ibm CFRPT01.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   PROGRAMA ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFRPT01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CF-LOG-FILE ASSIGN DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CF-LOG-FILE.
+           COPY CFLOGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILENAME              PIC X(20).
+       01  WS-ENTRADA-FECHA             PIC X(08).
+       01  WS-FECHA                     PIC 9(08).
+       01  WS-FS-LOG                    PIC X(02) VALUE "00".
+
+       01  WS-PARM-STRING               PIC X(80).
+       01  WS-PARM-TOKEN-1              PIC X(20).
+       01  WS-PARM-TOKEN-2              PIC X(20).
+       77  SW-PARM-LOTE                 PIC X(01) VALUE "N".
+           88  PARM-MODO-LOTE                    VALUE "S".
+
+       77  SW-FIN-ARCHIVO                PIC X(01) VALUE "N".
+           88  FIN-ARCHIVO                        VALUE "S".
+
+      *----------------------------------------------------------------
+      *    TABLA DE ACUMULADORES POR CODIGO DE OPERACION (1 A 6).
+      *----------------------------------------------------------------
+       01  WS-TABLA-OPERACIONES.
+           05  WS-OPER-ENTRADA OCCURS 6 TIMES INDEXED BY WS-IDX.
+               10  WS-OPER-CONTADOR     PIC 9(06) VALUE ZERO.
+               10  WS-OPER-SUBTOTAL     PIC S9(09)V99 VALUE ZERO.
+
+       77  WS-AJUSTE-CONTADOR           PIC 9(06) VALUE ZERO.
+       77  WS-AJUSTE-SUBTOTAL           PIC S9(09)V99 VALUE ZERO.
+
+       77  WS-GRAN-CONTADOR             PIC 9(06) VALUE ZERO.
+       77  WS-GRAN-TOTAL                PIC S9(09)V99 VALUE ZERO.
+
+       01  WS-CONTADOR-EDIT             PIC ZZZ,ZZ9.
+       01  WS-SUBTOTAL-EDIT             PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-BITACORA THRU 2000-EXIT
+               UNTIL FIN-ARCHIVO.
+           CLOSE CF-LOG-FILE.
+           PERFORM 3000-IMPRIMIR-REPORTE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "REPORTE DE CONTROL DIARIO - CONTROLDEFLUJO".
+           PERFORM 1050-LEER-PARM THRU 1050-EXIT.
+           IF PARM-MODO-LOTE
+               IF WS-ENTRADA-FECHA = SPACES
+                   ACCEPT WS-FECHA FROM DATE YYYYMMDD
+               ELSE
+                   MOVE WS-ENTRADA-FECHA TO WS-FECHA
+               END-IF
+           ELSE
+               DISPLAY "FECHA A REPORTAR (AAAAMMDD) O EN BLANCO PARA "
+                   "HOY:"
+               ACCEPT WS-ENTRADA-FECHA
+               IF WS-ENTRADA-FECHA = SPACES
+                   ACCEPT WS-FECHA FROM DATE YYYYMMDD
+               ELSE
+                   MOVE WS-ENTRADA-FECHA TO WS-FECHA
+               END-IF
+           END-IF.
+           STRING "CFTRLOG." WS-FECHA DELIMITED SIZE
+               INTO WS-LOG-FILENAME.
+           OPEN INPUT CF-LOG-FILE.
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "NO SE ENCONTRO BITACORA PARA LA FECHA "
+                   "INDICADA (" WS-LOG-FILENAME ")."
+               STOP RUN.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-LEER-PARM -- PARM= DE EJECUCION DESATENDIDA (JCL).
+      *    SI EL PASO TRAE PARM (MODO=LOTE[,FECHA=AAAAMMDD]) EL
+      *    REPORTE CORRE SIN ACCEPT DE CONSOLA; SIN PARM SE COMPORTA
+      *    IGUAL QUE SIEMPRE PARA UN OPERADOR EN LA TERMINAL.
+      ******************************************************************
+       1050-LEER-PARM.
+           MOVE SPACES TO WS-ENTRADA-FECHA.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING = SPACES
+               GO TO 1050-EXIT.
+           MOVE "S" TO SW-PARM-LOTE.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2.
+           IF WS-PARM-TOKEN-1 (1:6) = "FECHA="
+               MOVE WS-PARM-TOKEN-1 (7:8) TO WS-ENTRADA-FECHA
+           ELSE
+               IF WS-PARM-TOKEN-2 (1:6) = "FECHA="
+                   MOVE WS-PARM-TOKEN-2 (7:8) TO WS-ENTRADA-FECHA
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESAR-BITACORA
+      ******************************************************************
+       2000-PROCESAR-BITACORA.
+           READ CF-LOG-FILE
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+               NOT AT END
+                   PERFORM 2100-ACUMULAR THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACUMULAR.
+           IF CF-LOG-TIPO-AJUSTE
+               ADD 1 TO WS-AJUSTE-CONTADOR
+               ADD CF-LOG-RESULTADO TO WS-AJUSTE-SUBTOTAL
+               ADD 1 TO WS-GRAN-CONTADOR
+               ADD CF-LOG-RESULTADO TO WS-GRAN-TOTAL
+               GO TO 2100-EXIT.
+           IF CF-LOG-OPERACION < 1 OR CF-LOG-OPERACION > 6
+               GO TO 2100-EXIT.
+           SET WS-IDX TO CF-LOG-OPERACION.
+           ADD 1 TO WS-OPER-CONTADOR (WS-IDX).
+           ADD CF-LOG-RESULTADO TO WS-OPER-SUBTOTAL (WS-IDX).
+           ADD 1 TO WS-GRAN-CONTADOR.
+           ADD CF-LOG-RESULTADO TO WS-GRAN-TOTAL.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-IMPRIMIR-REPORTE
+      ******************************************************************
+       3000-IMPRIMIR-REPORTE.
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "   REPORTE DE CONTROL DIARIO - " WS-FECHA.
+           DISPLAY "==============================================".
+           DISPLAY "COD  DESCRIPCION           TRANSACC.   SUBTOTAL".
+           PERFORM 3100-IMPRIMIR-LINEA THRU 3100-EXIT
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6.
+           MOVE WS-AJUSTE-CONTADOR TO WS-CONTADOR-EDIT.
+           MOVE WS-AJUSTE-SUBTOTAL TO WS-SUBTOTAL-EDIT.
+           DISPLAY "AJ.  AJUSTES          " WS-CONTADOR-EDIT
+               "  " WS-SUBTOTAL-EDIT.
+           DISPLAY "----------------------------------------------".
+           MOVE WS-GRAN-CONTADOR TO WS-CONTADOR-EDIT.
+           MOVE WS-GRAN-TOTAL TO WS-SUBTOTAL-EDIT.
+           DISPLAY "TOTAL GENERAL        " WS-CONTADOR-EDIT "  "
+               WS-SUBTOTAL-EDIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-IMPRIMIR-LINEA.
+           MOVE WS-OPER-CONTADOR (WS-IDX) TO WS-CONTADOR-EDIT.
+           MOVE WS-OPER-SUBTOTAL (WS-IDX) TO WS-SUBTOTAL-EDIT.
+           EVALUATE WS-IDX
+               WHEN 1
+                   DISPLAY "1.   SUMA             " WS-CONTADOR-EDIT
+                       "  " WS-SUBTOTAL-EDIT
+               WHEN 2
+                   DISPLAY "2.   RESTA            " WS-CONTADOR-EDIT
+                       "  " WS-SUBTOTAL-EDIT
+               WHEN 3
+                   DISPLAY "3.   MULTIPLICACION   " WS-CONTADOR-EDIT
+                       "  " WS-SUBTOTAL-EDIT
+               WHEN 4
+                   DISPLAY "4.   DIVISION         " WS-CONTADOR-EDIT
+                       "  " WS-SUBTOTAL-EDIT
+               WHEN 5
+                   DISPLAY "5.   PORCENTAJE       " WS-CONTADOR-EDIT
+                       "  " WS-SUBTOTAL-EDIT
+               WHEN 6
+                   DISPLAY "6.   MODULO           " WS-CONTADOR-EDIT
+                       "  " WS-SUBTOTAL-EDIT
+           END-EVALUATE.
+       3100-EXIT.
+           EXIT.
+
+       END PROGRAM CFRPT01.
