@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK:    CFTRNIN
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     LAYOUT OF ONE INPUT RECORD ON THE CONTROLDEFLUJO
+      *              BATCH TRANSACTION FILE.  FIELDS ARE CARRIED AS
+      *              ALPHANUMERIC SO A NON-NUMERIC OR BLANK ENTRY CAN
+      *              BE EDITED AND REJECTED RATHER THAN ABENDING ON A
+      *              BAD MOVE TO A NUMERIC FIELD.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-TRANIN-RECORD.
+           05  CF-TRANIN-NUM1          PIC X(11).
+           05  CF-TRANIN-OPERACION     PIC X(01).
+           05  CF-TRANIN-NUM2          PIC X(11).
