@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK:    CFTRNOUT
+      * AUTHOR:      R. ROCHA
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:     LAYOUT OF ONE OUTPUT RECORD ON THE CONTROLDEFLUJO
+      *              BATCH RESULT FILE - THE RESULTADO THAT MATCHES
+      *              EACH ACCEPTED INPUT RECORD ON CFTRNIN.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CF-TRANOUT-RECORD.
+           05  CF-TRANOUT-NUM1         PIC S9(7)V99.
+           05  CF-TRANOUT-OPERACION    PIC 9(01).
+           05  CF-TRANOUT-NUM2         PIC S9(7)V99.
+           05  CF-TRANOUT-RESULTADO    PIC S9(7)V99.
