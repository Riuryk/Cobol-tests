@@ -1,43 +1,749 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author: R. Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written: 2026-08-08
+      * Date-Compiled:
+      * Purpose: Calculadora de cuatro operaciones (mas porcentaje y
+      *          modulo) con modo interactivo y modo de lote, bitacora
+      *          diaria de auditoria, exportacion a CSV y manejo de
+      *          excepciones.
+      * Tectonics: cobc -x -std=ibm ControldeFLUJO.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   PROGRAMA ORIGINAL: MODO INTERACTIVO SENCILLO
+      *                     CON LAS CUATRO OPERACIONES BASICAS.
+      *   2026-08-08  RR   AGREGADO MODO DE LOTE (ARCHIVO DE ENTRADA Y
+      *                     SALIDA), VALIDACION DE DIVISION POR CERO,
+      *                     CAMPOS NUMERICOS CON SIGNO Y DECIMALES,
+      *                     CONTROL DE DESBORDAMIENTO EN MULTIPLICACION,
+      *                     BITACORA DE AUDITORIA, ENCADENAMIENTO DE
+      *                     RESULTADOS, CAPTURA DE OPERADOR, BITACORA
+      *                     CON GENERACION DIARIA, EXPORTACION A CSV,
+      *                     ARCHIVO DE EXCEPCIONES, REINICIO POR PUNTO
+      *                     DE CONTROL Y LAS OPERACIONES DE PORCENTAJE
+      *                     Y MODULO (CODIGOS 5 Y 6).
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ControldeFLUJO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CF-TRANIN-FILE ASSIGN TO "CFTRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANIN.
+
+           SELECT CF-TRANOUT-FILE ASSIGN TO "CFTROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANOUT.
+
+           SELECT CF-LOG-FILE ASSIGN DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT CF-EXC-FILE ASSIGN DYNAMIC WS-EXC-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+           SELECT CF-CSV-FILE ASSIGN TO "CFCSVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+           SELECT CF-CHK-FILE ASSIGN TO "CFCHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHK.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CF-TRANIN-FILE.
+           COPY CFTRNIN.
+
+       FD  CF-TRANOUT-FILE.
+           COPY CFTRNOUT.
+
+       FD  CF-LOG-FILE.
+           COPY CFLOGREC.
+
+       FD  CF-EXC-FILE.
+           COPY CFEXCREC.
+
+       FD  CF-CSV-FILE.
+       01  CF-CSV-RECORD               PIC X(60).
+
+       FD  CF-CHK-FILE.
+       01  CF-CHK-RECORD.
+           05  CF-CHK-FECHA             PIC 9(08).
+           05  CF-CHK-REGISTRO          PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 Opercaion PIC 9(1).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(5).
+      *----------------------------------------------------------------
+      *    CAMPOS DE LA CALCULADORA (NOMBRES HEREDADOS DEL PROGRAMA
+      *    ORIGINAL, AHORA CON SIGNO Y DOS DECIMALES).
+      *----------------------------------------------------------------
+       01  NUM1                         PIC S9(7)V99.
+       01  Opercaion                    PIC 9(01).
+       01  NUM2                         PIC S9(7)V99.
+       01  RESULTADO                    PIC S9(7)V99.
+
+       01  OPERADOR-ID                  PIC X(08).
+
+      *----------------------------------------------------------------
+      *    CONTADORES Y CAMPOS DE TRABAJO AUXILIARES.
+      *----------------------------------------------------------------
+       77  WS-REG-LEIDOS                PIC 9(08) VALUE ZERO COMP.
+       77  WS-REG-ACEPTADOS             PIC 9(08) VALUE ZERO COMP.
+       77  WS-REG-RECHAZADOS            PIC 9(08) VALUE ZERO COMP.
+       77  WS-ULTIMO-CHECKPOINT         PIC 9(08) VALUE ZERO COMP.
+       77  WS-CONTADOR-CHECKPT          PIC 9(04) VALUE ZERO COMP.
+       77  WS-INTERVALO-CHECKPT         PIC 9(04) VALUE 10 COMP.
+       77  WS-TEST-NUMVAL               PIC S9(04) COMP.
+       77  WS-PRODUCTO-TEMP             PIC S9(14)V9999.
+       77  WS-COCIENTE-TEMP             PIC S9(09).
+
+       01  WS-ENTRADA-NUM1              PIC X(12).
+       01  WS-ENTRADA-NUM2              PIC X(12).
+       01  WS-ENTRADA-OPER              PIC X(01).
+       01  WS-ENTRADA-MODO              PIC X(01).
+       01  WS-RAZON-RECHAZO             PIC X(40).
+
+       01  WS-FECHA                     PIC 9(08).
+       01  WS-HORA                      PIC 9(08).
+       01  WS-LOG-FILENAME              PIC X(20).
+       01  WS-EXC-FILENAME              PIC X(20).
+
+       01  WS-CSV-NUM1-EDIT             PIC -ZZZZZZ9.99.
+       01  WS-CSV-NUM2-EDIT             PIC -ZZZZZZ9.99.
+       01  WS-CSV-RESULTADO-EDIT        PIC -ZZZZZZ9.99.
+       01  WS-RESULTADO-EDIT            PIC -9999999.99.
+
+       01  WS-ARCHIVOS-STATUS.
+           05  WS-FS-TRANIN             PIC X(02) VALUE "00".
+           05  WS-FS-TRANOUT            PIC X(02) VALUE "00".
+           05  WS-FS-LOG                PIC X(02) VALUE "00".
+           05  WS-FS-EXC                PIC X(02) VALUE "00".
+           05  WS-FS-CSV                PIC X(02) VALUE "00".
+           05  WS-FS-CHK                PIC X(02) VALUE "00".
+
+      *----------------------------------------------------------------
+      *    SWITCHES (BYTES DE CONMUTACION CON SUS CONDICIONES 88).
+      *----------------------------------------------------------------
+       77  SW-MODO                      PIC X(01) VALUE "1".
+           88  MODO-INTERACTIVO                  VALUE "1".
+           88  MODO-LOTE                         VALUE "2".
+       77  SW-FIN-ARCHIVO               PIC X(01) VALUE "N".
+           88  FIN-ARCHIVO                       VALUE "S".
+       77  SW-DATO-VALIDO               PIC X(01) VALUE "S".
+           88  DATO-VALIDO                       VALUE "S".
+       77  SW-CONTINUAR                 PIC X(01) VALUE "S".
+       77  SW-ENCADENAR                 PIC X(01) VALUE "N".
+           88  ENCADENAR-RESULTADO               VALUE "S".
+       77  SW-EXPORTAR-CSV              PIC X(01) VALUE "N".
+           88  EXPORTAR-CSV-ACTIVO                VALUE "S".
+       77  SW-DESBORDAMIENTO            PIC X(01) VALUE "N".
+           88  HUBO-DESBORDAMIENTO                VALUE "S".
+       77  SW-PARM-LOTE                 PIC X(01) VALUE "N".
+           88  PARM-MODO-LOTE                     VALUE "S".
+
+      *----------------------------------------------------------------
+      *    PARM= DE LA VENTANA DE LOTE (VER CFBATCH.JCL).
+      *----------------------------------------------------------------
+       01  WS-PARM-STRING               PIC X(80).
+       01  WS-PARM-TOKEN-1              PIC X(40).
+       01  WS-PARM-TOKEN-2              PIC X(40).
+       01  WS-PARM-OPERADOR             PIC X(08).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF MODO-INTERACTIVO
+               PERFORM 2000-MODO-INTERACTIVO THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-MODO-LOTE THRU 3000-EXIT
+           END-IF.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+
+      ******************************************************************
+      *    1000-INICIALIZAR -- OPERADOR, MODO Y ARCHIVOS COMUNES
+      ******************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+           PERFORM 1050-LEER-PARM THRU 1050-EXIT.
+           IF PARM-MODO-LOTE
+               MOVE WS-PARM-OPERADOR TO OPERADOR-ID
+               IF OPERADOR-ID = SPACES
+                   MOVE "BATCH01" TO OPERADOR-ID
+               END-IF
+               MOVE "2" TO SW-MODO
+           ELSE
+               PERFORM 1100-OBTENER-OPERADOR THRU 1100-EXIT
+               PERFORM 1200-SELECCIONAR-MODO THRU 1200-EXIT
+           END-IF.
+           STRING "CFTRLOG." WS-FECHA DELIMITED SIZE
+               INTO WS-LOG-FILENAME.
+           STRING "CFEXCLOG." WS-FECHA DELIMITED SIZE
+               INTO WS-EXC-FILENAME.
+           IF PARM-MODO-LOTE
+               MOVE "N" TO SW-EXPORTAR-CSV
+           ELSE
+               PERFORM 1300-PREGUNTAR-EXPORTAR-CSV THRU 1300-EXIT
+           END-IF.
+           PERFORM 1400-ABRIR-ARCHIVO-LOG THRU 1400-EXIT.
+           PERFORM 1450-ABRIR-ARCHIVO-EXC THRU 1450-EXIT.
+           IF EXPORTAR-CSV-ACTIVO
+               PERFORM 1500-ABRIR-ARCHIVO-CSV THRU 1500-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-LEER-PARM -- PARM= DE EJECUCION DESATENDIDA (JCL)
+      ******************************************************************
+       1050-LEER-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING = SPACES
+               GO TO 1050-EXIT.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2.
+           IF WS-PARM-TOKEN-1 = "MODO=LOTE"
+                   OR WS-PARM-TOKEN-2 = "MODO=LOTE"
+               MOVE "S" TO SW-PARM-LOTE.
+           IF WS-PARM-TOKEN-1 (1:9) = "OPERADOR="
+               MOVE WS-PARM-TOKEN-1 (10:8) TO WS-PARM-OPERADOR
+           ELSE
+               IF WS-PARM-TOKEN-2 (1:9) = "OPERADOR="
+                   MOVE WS-PARM-TOKEN-2 (10:8) TO WS-PARM-OPERADOR
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-OBTENER-OPERADOR.
+           DISPLAY "INTRODUCE TU IDENTIFICADOR DE OPERADOR:".
+           ACCEPT OPERADOR-ID.
+           IF OPERADOR-ID = SPACES
+               DISPLAY "EL IDENTIFICADOR DE OPERADOR NO PUEDE QUEDAR "
+                   "EN BLANCO."
+               GO TO 1100-OBTENER-OPERADOR.
+       1100-EXIT.
+           EXIT.
+
+       1200-SELECCIONAR-MODO.
+           DISPLAY "SELECCIONE EL MODO DE EJECUCION:".
+           DISPLAY "1. INTERACTIVO (UNA OPERACION A LA VEZ)".
+           DISPLAY "2. LOTE (ARCHIVO DE TRANSACCIONES CFTRANIN)".
+           ACCEPT WS-ENTRADA-MODO.
+           IF WS-ENTRADA-MODO NOT = "1" AND WS-ENTRADA-MODO NOT = "2"
+               DISPLAY "OPCION INVALIDA. INTENTE DE NUEVO."
+               GO TO 1200-SELECCIONAR-MODO.
+           MOVE WS-ENTRADA-MODO TO SW-MODO.
+       1200-EXIT.
+           EXIT.
+
+       1300-PREGUNTAR-EXPORTAR-CSV.
+           DISPLAY "DESEA EXPORTAR LOS RESULTADOS A UN ARCHIVO CSV "
+               "(CFCSVOUT)? (S/N)".
+           ACCEPT SW-EXPORTAR-CSV.
+           IF SW-EXPORTAR-CSV NOT = "S" AND SW-EXPORTAR-CSV NOT = "N"
+               DISPLAY "RESPUESTA INVALIDA. INTENTE DE NUEVO."
+               GO TO 1300-PREGUNTAR-EXPORTAR-CSV.
+       1300-EXIT.
+           EXIT.
+
+       1400-ABRIR-ARCHIVO-LOG.
+           OPEN EXTEND CF-LOG-FILE.
+           IF WS-FS-LOG = "35"
+               OPEN OUTPUT CF-LOG-FILE
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1450-ABRIR-ARCHIVO-EXC -- ARCHIVO DE EXCEPCIONES DEL DIA
+      *    SE ABRE AQUI PARA AMBOS MODOS: EL MODO INTERACTIVO TAMBIEN
+      *    RECHAZA OPERACIONES (DESBORDAMIENTO) Y DEBE DEJAR CONSTANCIA
+      *    EN EL MISMO ARCHIVO QUE USA EL MODO DE LOTE.
+      ******************************************************************
+       1450-ABRIR-ARCHIVO-EXC.
+           OPEN EXTEND CF-EXC-FILE.
+           IF WS-FS-EXC = "35"
+               OPEN OUTPUT CF-EXC-FILE
+           END-IF.
+       1450-EXIT.
+           EXIT.
+
+       1500-ABRIR-ARCHIVO-CSV.
+           OPEN EXTEND CF-CSV-FILE.
+           IF WS-FS-CSV = "35"
+               OPEN OUTPUT CF-CSV-FILE
+           END-IF.
+       1500-EXIT.
+           EXIT.
 
-            DISPLAY "INTRODUCE EL PRIMER NUMERO".
-            ACCEPT NUM1.
-            DISPLAY "INTRODUCE EL SEGUNDO NUMERO".
-            ACCEPT NUM2.
+      ******************************************************************
+      *    2000-MODO-INTERACTIVO
+      ******************************************************************
+       2000-MODO-INTERACTIVO.
+           PERFORM 2100-NUEVO-CALCULO THRU 2100-EXIT
+               UNTIL SW-CONTINUAR = "N".
+       2000-EXIT.
+           EXIT.
+
+       2100-NUEVO-CALCULO.
+           PERFORM 2110-PEDIR-NUM1 THRU 2110-EXIT.
+       2150-SIGUIENTE-OPERACION.
+           PERFORM 2120-PEDIR-NUM2 THRU 2120-EXIT.
+           PERFORM RUTINA01 THRU RUTINA01-EXIT.
+           IF NOT HUBO-DESBORDAMIENTO
+               PERFORM 2500-PREGUNTAR-ENCADENAR THRU 2500-EXIT
+               IF ENCADENAR-RESULTADO
+                   MOVE RESULTADO TO NUM1
+                   GO TO 2150-SIGUIENTE-OPERACION
+               END-IF
+           END-IF.
+           PERFORM 2600-PREGUNTAR-OTRO THRU 2600-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2110-PEDIR-NUM1.
+           DISPLAY "INTRODUCE EL PRIMER NUMERO (ADMITE SIGNO Y "
+               "DECIMALES, EJ. -123.45):".
+           ACCEPT WS-ENTRADA-NUM1.
+           IF WS-ENTRADA-NUM1 = SPACES
+               DISPLAY "ENTRADA EN BLANCO. INTENTE DE NUEVO."
+               GO TO 2110-PEDIR-NUM1.
+           MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUM1) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               DISPLAY "ENTRADA NO NUMERICA. INTENTE DE NUEVO."
+               GO TO 2110-PEDIR-NUM1.
+           IF FUNCTION ABS(FUNCTION NUMVAL(WS-ENTRADA-NUM1)) > 9999999.99
+               DISPLAY "ENTRADA FUERA DE RANGO (MAXIMO 9999999.99). "
+                   "INTENTE DE NUEVO."
+               GO TO 2110-PEDIR-NUM1.
+           COMPUTE NUM1 = FUNCTION NUMVAL(WS-ENTRADA-NUM1).
+       2110-EXIT.
+           EXIT.
+
+       2120-PEDIR-NUM2.
+           DISPLAY "INTRODUCE EL SEGUNDO NUMERO (ADMITE SIGNO Y "
+               "DECIMALES, EJ. -123.45):".
+           ACCEPT WS-ENTRADA-NUM2.
+           IF WS-ENTRADA-NUM2 = SPACES
+               DISPLAY "ENTRADA EN BLANCO. INTENTE DE NUEVO."
+               GO TO 2120-PEDIR-NUM2.
+           MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUM2) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               DISPLAY "ENTRADA NO NUMERICA. INTENTE DE NUEVO."
+               GO TO 2120-PEDIR-NUM2.
+           IF FUNCTION ABS(FUNCTION NUMVAL(WS-ENTRADA-NUM2)) > 9999999.99
+               DISPLAY "ENTRADA FUERA DE RANGO (MAXIMO 9999999.99). "
+                   "INTENTE DE NUEVO."
+               GO TO 2120-PEDIR-NUM2.
+           COMPUTE NUM2 = FUNCTION NUMVAL(WS-ENTRADA-NUM2).
+       2120-EXIT.
+           EXIT.
+
+       2150-VALIDAR-DIVISOR.
+           IF NUM2 NOT = ZERO
+               GO TO 2150-EXIT.
+           DISPLAY "EL SEGUNDO NUMERO NO PUEDE SER CERO PARA ESTA "
+               "OPERACION.".
+           PERFORM 2120-PEDIR-NUM2 THRU 2120-EXIT.
+           GO TO 2150-VALIDAR-DIVISOR.
+       2150-EXIT.
+           EXIT.
+
+       2500-PREGUNTAR-ENCADENAR.
+           DISPLAY "DESEA USAR ESTE RESULTADO COMO NUEVO PRIMER "
+               "NUMERO Y ENCADENAR OTRA OPERACION? (S/N)".
+           ACCEPT SW-ENCADENAR.
+           IF SW-ENCADENAR NOT = "S" AND SW-ENCADENAR NOT = "N"
+               DISPLAY "RESPUESTA INVALIDA. INTENTE DE NUEVO."
+               GO TO 2500-PREGUNTAR-ENCADENAR.
+       2500-EXIT.
+           EXIT.
+
+       2600-PREGUNTAR-OTRO.
+           DISPLAY "DESEA REALIZAR UN NUEVO CALCULO DESDE CERO? (S/N)".
+           ACCEPT SW-CONTINUAR.
+           IF SW-CONTINUAR NOT = "S" AND SW-CONTINUAR NOT = "N"
+               DISPLAY "RESPUESTA INVALIDA. INTENTE DE NUEVO."
+               GO TO 2600-PREGUNTAR-OTRO.
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    RUTINA01 -- MENU DE OPERACIONES Y CALCULO (MODO INTERACTIVO)
+      ******************************************************************
        RUTINA01.
-            DISPLAY "Que operacion desea realizar?".
-            DISPLAY "1. SUMA".
-            DISPLAY "2. RESTA".
-            DISPLAY "3. MULTIPLICACION".
-            DISPLAY "4. DIVISION".
-            ACCEPT Opercaion.
-            IF Opercaion > 4
-                DISPLAY "OPERACION INVALIDA"
-                PERFORM RUTINA01.
-            IF Opercaion = 1
-                ADD NUM1 TO NUM2 GIVING RESULTADO.
-            IF Opercaion = 2
+           MOVE "N" TO SW-DESBORDAMIENTO.
+           DISPLAY "Que operacion desea realizar?".
+           DISPLAY "1. SUMA".
+           DISPLAY "2. RESTA".
+           DISPLAY "3. MULTIPLICACION".
+           DISPLAY "4. DIVISION".
+           DISPLAY "5. PORCENTAJE (NUM1 COMO % DE NUM2)".
+           DISPLAY "6. MODULO (RESTO DE NUM1 ENTRE NUM2)".
+           ACCEPT WS-ENTRADA-OPER.
+           IF WS-ENTRADA-OPER IS NOT NUMERIC OR WS-ENTRADA-OPER = SPACES
+               DISPLAY "OPERACION INVALIDA"
+               GO TO RUTINA01.
+           MOVE WS-ENTRADA-OPER TO Opercaion.
+           IF Opercaion < 1 OR Opercaion > 6
+               DISPLAY "OPERACION INVALIDA"
+               GO TO RUTINA01.
+           IF Opercaion = 1
+               ADD NUM1 TO NUM2 GIVING RESULTADO.
+           IF Opercaion = 2
                SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-            IF Opercaion = 3
-                MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-            IF Opercaion = 4
-                DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
-            DISPLAY "RESULTADO: ",RESULTADO.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           IF Opercaion = 3
+               MULTIPLY NUM1 BY NUM2 GIVING WS-PRODUCTO-TEMP
+               IF WS-PRODUCTO-TEMP > 9999999.99
+                   OR WS-PRODUCTO-TEMP < -9999999.99
+                   DISPLAY "** DESBORDAMIENTO: EL PRODUCTO NO CABE EN "
+                       "RESULTADO. OPERACION RECHAZADA. **"
+                   MOVE "S" TO SW-DESBORDAMIENTO
+               ELSE
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+               END-IF.
+           IF Opercaion = 4
+               PERFORM 2150-VALIDAR-DIVISOR THRU 2150-EXIT
+               DIVIDE NUM1 BY NUM2 GIVING WS-PRODUCTO-TEMP
+               IF WS-PRODUCTO-TEMP > 9999999.99
+                   OR WS-PRODUCTO-TEMP < -9999999.99
+                   DISPLAY "** DESBORDAMIENTO: EL COCIENTE NO CABE EN "
+                       "RESULTADO. OPERACION RECHAZADA. **"
+                   MOVE "S" TO SW-DESBORDAMIENTO
+               ELSE
+                   DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+               END-IF.
+           IF Opercaion = 5
+               PERFORM 2150-VALIDAR-DIVISOR THRU 2150-EXIT
+               COMPUTE WS-PRODUCTO-TEMP = (NUM1 / NUM2) * 100
+               IF WS-PRODUCTO-TEMP > 9999999.99
+                   OR WS-PRODUCTO-TEMP < -9999999.99
+                   DISPLAY "** DESBORDAMIENTO: EL PORCENTAJE NO CABE "
+                       "EN RESULTADO. OPERACION RECHAZADA. **"
+                   MOVE "S" TO SW-DESBORDAMIENTO
+               ELSE
+                   COMPUTE RESULTADO = (NUM1 / NUM2) * 100
+               END-IF.
+           IF Opercaion = 6
+               PERFORM 2150-VALIDAR-DIVISOR THRU 2150-EXIT
+               DIVIDE NUM1 BY NUM2 GIVING WS-COCIENTE-TEMP
+                   REMAINDER RESULTADO.
+           IF HUBO-DESBORDAMIENTO
+               PERFORM 2700-ESCRIBIR-EXCEPCION-INT THRU 2700-EXIT
+               GO TO RUTINA01-EXIT.
+           MOVE RESULTADO TO WS-RESULTADO-EDIT.
+           DISPLAY "RESULTADO: " WS-RESULTADO-EDIT.
+           PERFORM 8000-ESCRIBIR-LOG THRU 8000-EXIT.
+           IF EXPORTAR-CSV-ACTIVO
+               PERFORM 8100-ESCRIBIR-CSV THRU 8100-EXIT
+           END-IF.
+       RUTINA01-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2700-ESCRIBIR-EXCEPCION-INT -- RECHAZO EN MODO INTERACTIVO
+      *    MISMO ARCHIVO DE EXCEPCIONES QUE EL MODO DE LOTE (3700-
+      *    ESCRIBIR-EXCEPCION), PERO A PARTIR DE LOS CAMPOS NUMERICOS
+      *    Y DEL TEXTO ORIGINAL TECLEADO POR EL OPERADOR EN VEZ DE UN
+      *    REGISTRO DE CFTRANIN.
+      ******************************************************************
+       2700-ESCRIBIR-EXCEPCION-INT.
+           MOVE OPERADOR-ID TO CF-EXC-OPERADOR-ID.
+           MOVE WS-FECHA TO CF-EXC-FECHA.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-HORA TO CF-EXC-HORA.
+           MOVE ZERO TO CF-EXC-NUM-REGISTRO.
+           MOVE WS-ENTRADA-NUM1 TO CF-EXC-NUM1-TXT.
+           MOVE Opercaion TO CF-EXC-OPERACION-TXT.
+           MOVE WS-ENTRADA-NUM2 TO CF-EXC-NUM2-TXT.
+           MOVE "DESBORDAMIENTO EN MODO INTERACTIVO" TO CF-EXC-RAZON.
+           WRITE CF-EXC-RECORD.
+       2700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-MODO-LOTE
+      ******************************************************************
+       3000-MODO-LOTE.
+           PERFORM 3100-ABRIR-ARCHIVOS-LOTE THRU 3100-EXIT.
+           PERFORM 3150-VERIFICAR-CHECKPOINT THRU 3150-EXIT.
+           PERFORM 3200-PROCESAR-LOTE THRU 3200-EXIT
+               UNTIL FIN-ARCHIVO.
+           PERFORM 3900-CERRAR-ARCHIVOS-LOTE THRU 3900-EXIT.
+           DISPLAY "LOTE TERMINADO. LEIDOS=" WS-REG-LEIDOS
+               " ACEPTADOS=" WS-REG-ACEPTADOS
+               " RECHAZADOS=" WS-REG-RECHAZADOS.
+           IF WS-REG-RECHAZADOS > ZERO
+               MOVE 4 TO RETURN-CODE.
+       3000-EXIT.
+           EXIT.
+
+       3100-ABRIR-ARCHIVOS-LOTE.
+           OPEN INPUT CF-TRANIN-FILE.
+           IF WS-FS-TRANIN NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR CFTRANIN. FILE STATUS="
+                   WS-FS-TRANIN
+               GO TO 9999-FINALIZAR.
+           OPEN EXTEND CF-TRANOUT-FILE.
+           IF WS-FS-TRANOUT = "35"
+               OPEN OUTPUT CF-TRANOUT-FILE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3150-VERIFICAR-CHECKPOINT.
+           MOVE ZERO TO WS-ULTIMO-CHECKPOINT.
+           OPEN INPUT CF-CHK-FILE.
+           IF WS-FS-CHK = "00"
+               READ CF-CHK-FILE
+                   NOT AT END
+                       IF CF-CHK-FECHA = WS-FECHA
+                           MOVE CF-CHK-REGISTRO TO WS-ULTIMO-CHECKPOINT
+                       END-IF
+               END-READ
+               CLOSE CF-CHK-FILE
+           END-IF.
+           IF WS-ULTIMO-CHECKPOINT > ZERO
+               DISPLAY "REINICIANDO DESDE EL REGISTRO "
+                   WS-ULTIMO-CHECKPOINT " (PUNTO DE CONTROL ANTERIOR)."
+           END-IF.
+       3150-EXIT.
+           EXIT.
+
+       3200-PROCESAR-LOTE.
+           PERFORM 3300-LEER-TRANIN THRU 3300-EXIT.
+           IF NOT FIN-ARCHIVO
+               ADD 1 TO WS-REG-LEIDOS
+               IF WS-REG-LEIDOS > WS-ULTIMO-CHECKPOINT
+                   PERFORM 3400-VALIDAR-REGISTRO THRU 3400-EXIT
+                   IF DATO-VALIDO
+                       PERFORM 3500-CALCULAR-REGISTRO THRU 3500-EXIT
+                   END-IF
+                   IF DATO-VALIDO
+                       PERFORM 3600-ESCRIBIR-SALIDA THRU 3600-EXIT
+                       PERFORM 8000-ESCRIBIR-LOG THRU 8000-EXIT
+                       IF EXPORTAR-CSV-ACTIVO
+                           PERFORM 8100-ESCRIBIR-CSV THRU 8100-EXIT
+                       END-IF
+                       ADD 1 TO WS-REG-ACEPTADOS
+                   ELSE
+                       PERFORM 3700-ESCRIBIR-EXCEPCION THRU 3700-EXIT
+                       ADD 1 TO WS-REG-RECHAZADOS
+                   END-IF
+                   PERFORM 3800-VERIFICAR-INTERVALO-CHECKPOINT
+                       THRU 3800-EXIT
+               END-IF
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3300-LEER-TRANIN.
+           READ CF-TRANIN-FILE
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
+       3300-EXIT.
+           EXIT.
+
+       3400-VALIDAR-REGISTRO.
+           MOVE "S" TO SW-DATO-VALIDO.
+           MOVE SPACES TO WS-RAZON-RECHAZO.
+           IF CF-TRANIN-NUM1 = SPACES
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "NUM1 EN BLANCO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           MOVE FUNCTION TEST-NUMVAL(CF-TRANIN-NUM1) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "NUM1 NO ES NUMERICO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF CF-TRANIN-NUM2 = SPACES
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "NUM2 EN BLANCO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           MOVE FUNCTION TEST-NUMVAL(CF-TRANIN-NUM2) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "NUM2 NO ES NUMERICO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF FUNCTION ABS(FUNCTION NUMVAL(CF-TRANIN-NUM1)) > 9999999.99
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "NUM1 FUERA DE RANGO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF FUNCTION ABS(FUNCTION NUMVAL(CF-TRANIN-NUM2)) > 9999999.99
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "NUM2 FUERA DE RANGO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF CF-TRANIN-OPERACION = SPACES
+               OR CF-TRANIN-OPERACION IS NOT NUMERIC
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "OPERACION EN BLANCO O NO NUMERICA"
+                   TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           COMPUTE NUM1 = FUNCTION NUMVAL(CF-TRANIN-NUM1).
+           COMPUTE NUM2 = FUNCTION NUMVAL(CF-TRANIN-NUM2).
+           MOVE CF-TRANIN-OPERACION TO Opercaion.
+           IF Opercaion < 1 OR Opercaion > 6
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "CODIGO DE OPERACION INVALIDO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF (Opercaion = 4 OR Opercaion = 5 OR Opercaion = 6)
+               AND NUM2 = ZERO
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "DIVISION POR CERO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+       3400-EXIT.
+           EXIT.
+
+       3500-CALCULAR-REGISTRO.
+           IF Opercaion = 1
+               ADD NUM1 TO NUM2 GIVING RESULTADO.
+           IF Opercaion = 2
+               SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
+           IF Opercaion = 3
+               MULTIPLY NUM1 BY NUM2 GIVING WS-PRODUCTO-TEMP
+               IF WS-PRODUCTO-TEMP > 9999999.99
+                   OR WS-PRODUCTO-TEMP < -9999999.99
+                   MOVE "N" TO SW-DATO-VALIDO
+                   MOVE "DESBORDAMIENTO EN MULTIPLICACION"
+                       TO WS-RAZON-RECHAZO
+                   GO TO 3500-EXIT
+               ELSE
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+               END-IF.
+           IF Opercaion = 4
+               DIVIDE NUM1 BY NUM2 GIVING WS-PRODUCTO-TEMP
+               IF WS-PRODUCTO-TEMP > 9999999.99
+                   OR WS-PRODUCTO-TEMP < -9999999.99
+                   MOVE "N" TO SW-DATO-VALIDO
+                   MOVE "DESBORDAMIENTO EN DIVISION"
+                       TO WS-RAZON-RECHAZO
+                   GO TO 3500-EXIT
+               ELSE
+                   DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+               END-IF.
+           IF Opercaion = 5
+               COMPUTE WS-PRODUCTO-TEMP = (NUM1 / NUM2) * 100
+               IF WS-PRODUCTO-TEMP > 9999999.99
+                   OR WS-PRODUCTO-TEMP < -9999999.99
+                   MOVE "N" TO SW-DATO-VALIDO
+                   MOVE "DESBORDAMIENTO EN PORCENTAJE"
+                       TO WS-RAZON-RECHAZO
+                   GO TO 3500-EXIT
+               ELSE
+                   COMPUTE RESULTADO = (NUM1 / NUM2) * 100
+               END-IF.
+           IF Opercaion = 6
+               DIVIDE NUM1 BY NUM2 GIVING WS-COCIENTE-TEMP
+                   REMAINDER RESULTADO.
+       3500-EXIT.
+           EXIT.
+
+       3600-ESCRIBIR-SALIDA.
+           MOVE NUM1 TO CF-TRANOUT-NUM1.
+           MOVE Opercaion TO CF-TRANOUT-OPERACION.
+           MOVE NUM2 TO CF-TRANOUT-NUM2.
+           MOVE RESULTADO TO CF-TRANOUT-RESULTADO.
+           WRITE CF-TRANOUT-RECORD.
+       3600-EXIT.
+           EXIT.
+
+       3700-ESCRIBIR-EXCEPCION.
+           MOVE OPERADOR-ID TO CF-EXC-OPERADOR-ID.
+           MOVE WS-FECHA TO CF-EXC-FECHA.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-HORA TO CF-EXC-HORA.
+           MOVE WS-REG-LEIDOS TO CF-EXC-NUM-REGISTRO.
+           MOVE CF-TRANIN-NUM1 TO CF-EXC-NUM1-TXT.
+           MOVE CF-TRANIN-OPERACION TO CF-EXC-OPERACION-TXT.
+           MOVE CF-TRANIN-NUM2 TO CF-EXC-NUM2-TXT.
+           MOVE WS-RAZON-RECHAZO TO CF-EXC-RAZON.
+           WRITE CF-EXC-RECORD.
+       3700-EXIT.
+           EXIT.
+
+       3800-VERIFICAR-INTERVALO-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-CHECKPT.
+           IF WS-CONTADOR-CHECKPT >= WS-INTERVALO-CHECKPT
+               PERFORM 3810-GRABAR-CHECKPOINT THRU 3810-EXIT
+               MOVE ZERO TO WS-CONTADOR-CHECKPT
+           END-IF.
+       3800-EXIT.
+           EXIT.
+
+       3810-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CF-CHK-FILE.
+           MOVE WS-FECHA TO CF-CHK-FECHA.
+           MOVE WS-REG-LEIDOS TO CF-CHK-REGISTRO.
+           WRITE CF-CHK-RECORD.
+           CLOSE CF-CHK-FILE.
+       3810-EXIT.
+           EXIT.
+
+       3900-CERRAR-ARCHIVOS-LOTE.
+           CLOSE CF-TRANIN-FILE.
+           CLOSE CF-TRANOUT-FILE.
+           OPEN OUTPUT CF-CHK-FILE.
+           MOVE WS-FECHA TO CF-CHK-FECHA.
+           MOVE ZERO TO CF-CHK-REGISTRO.
+           WRITE CF-CHK-RECORD.
+           CLOSE CF-CHK-FILE.
+       3900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-ESCRIBIR-LOG -- BITACORA DE AUDITORIA COMUN A AMBOS
+      *                         MODOS (ALIMENTA LOS REPORTES DIARIOS)
+      ******************************************************************
+       8000-ESCRIBIR-LOG.
+           MOVE OPERADOR-ID TO CF-LOG-OPERADOR-ID.
+           MOVE WS-FECHA TO CF-LOG-FECHA.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-HORA TO CF-LOG-HORA.
+           MOVE "CF" TO CF-LOG-TIPO-TRANS.
+           MOVE NUM1 TO CF-LOG-NUM1.
+           MOVE Opercaion TO CF-LOG-OPERACION.
+           MOVE NUM2 TO CF-LOG-NUM2.
+           MOVE RESULTADO TO CF-LOG-RESULTADO.
+           WRITE CF-LOG-RECORD.
+       8000-EXIT.
+           EXIT.
+
+       8100-ESCRIBIR-CSV.
+           MOVE NUM1 TO WS-CSV-NUM1-EDIT.
+           MOVE NUM2 TO WS-CSV-NUM2-EDIT.
+           MOVE RESULTADO TO WS-CSV-RESULTADO-EDIT.
+           MOVE SPACES TO CF-CSV-RECORD.
+           STRING FUNCTION TRIM(WS-CSV-NUM1-EDIT) DELIMITED SIZE
+               "," DELIMITED SIZE
+               Opercaion DELIMITED SIZE
+               "," DELIMITED SIZE
+               FUNCTION TRIM(WS-CSV-NUM2-EDIT) DELIMITED SIZE
+               "," DELIMITED SIZE
+               FUNCTION TRIM(WS-CSV-RESULTADO-EDIT) DELIMITED SIZE
+               INTO CF-CSV-RECORD.
+           WRITE CF-CSV-RECORD.
+       8100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-FINALIZAR
+      ******************************************************************
+       9999-FINALIZAR.
+           CLOSE CF-LOG-FILE.
+           CLOSE CF-EXC-FILE.
+           IF EXPORTAR-CSV-ACTIVO
+               CLOSE CF-CSV-FILE
+           END-IF.
+           DISPLAY "FIN DEL PROCESO.".
+           GOBACK.
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM ControldeFLUJO.
