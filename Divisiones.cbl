@@ -1,8 +1,18 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author: Rodrigo_Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written:
+      * Date-Compiled:
+      * Purpose: Saludo de bienvenida cuyo titulo y numero de version
+      *          se leen de un archivo de parametros en lugar de venir
+      *          grabados en el programa.
+      * Tectonics: cobc -x -std=ibm Divisiones.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   ??????????  RR   PROGRAMA ORIGINAL CON TITULO Y NUMERO FIJOS.
+      *   2026-08-08  RR   TITULO Y NUMERO AHORA SE LEEN DE CFPARM1 AL
+      *                     INICIO; SI EL ARCHIVO NO EXISTE SE USAN LOS
+      *                     VALORES ORIGINALES COMO RESPALDO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Divisiones.
@@ -10,19 +20,52 @@
        AUTHOR. Rodrigo_Rocha.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CF-PARM-FILE ASSIGN TO "CFPARM1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
 
        DATA DIVISION.
-
        FILE SECTION.
+       FD  CF-PARM-FILE.
+           COPY CFPARM01.
+
        WORKING-STORAGE SECTION.
-       01 SALUDO PIC A(22).
-       01 TITULO PIC A(22) VALUE 'Mi programa'.
-       01 NUMERO PIC 9(1) VALUE 5.
+       01  SALUDO                       PIC A(22).
+       01  TITULO                       PIC X(22) VALUE 'Mi programa'.
+       01  NUMERO                       PIC 9(1)  VALUE 5.
+
+       77  WS-FS-PARM                   PIC X(02) VALUE "00".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world".
-            MOVE "BIENVENIDOS A" TO SALUDO.
-            DISPLAY "MUY BUENAS ", SALUDO, TITULO, "ESTE ES MI PROGRAMA"
-            DISPLAY NUMERO
-            STOP RUN.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-LEER-PARAMETROS THRU 1000-EXIT.
+           DISPLAY "Hello world".
+           MOVE "BIENVENIDOS A" TO SALUDO.
+           DISPLAY "MUY BUENAS " SALUDO TITULO "ESTE ES MI PROGRAMA".
+           DISPLAY NUMERO.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-LEER-PARAMETROS -- TITULO Y NUMERO DESDE CFPARM1
+      ******************************************************************
+       1000-LEER-PARAMETROS.
+           OPEN INPUT CF-PARM-FILE.
+           IF WS-FS-PARM NOT = "00"
+               GO TO 1000-EXIT.
+           READ CF-PARM-FILE
+               AT END
+                   GO TO 1000-CERRAR
+           END-READ.
+           MOVE CF-PARM-TITULO TO TITULO.
+           MOVE CF-PARM-NUMERO TO NUMERO.
+       1000-CERRAR.
+           CLOSE CF-PARM-FILE.
+       1000-EXIT.
+           EXIT.
+
        END PROGRAM Divisiones.
