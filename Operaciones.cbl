@@ -1,24 +1,463 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author: R. Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written: 2026-08-08
+      * Date-Compiled:
+      * Purpose: Subsistema de entradas de ajuste (NUEVO VALOR MENOS
+      *          VALOR ANTERIOR) con modo interactivo y modo de lote.
+      *          Cada ajuste alimenta la misma bitacora diaria que
+      *          ControldeFLUJO, con su propio archivo de salida de
+      *          ajustes para que el reporte diario los distinga de
+      *          los calculos generales.
+      * Tectonics: cobc -x -std=ibm Operaciones.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-08  RR   PROGRAMA ORIGINAL: RESTA FIJA NUM2-NUM1 EN
+      *                     MODO INTERACTIVO SIN VALIDACION.
+      *   2026-08-08  RR   CONVERTIDO EN SUBSISTEMA DE AJUSTES: MODO DE
+      *                     LOTE (CFADJIN/CFADJOUT), VALIDACION DE
+      *                     ENTRADA NUMERICA, CAMPOS CON SIGNO Y
+      *                     DECIMALES, CONTROL DE DESBORDAMIENTO,
+      *                     CAPTURA DE OPERADOR Y BITACORA DE AUDITORIA
+      *                     COMPARTIDA CON CONTROLDEFLUJO (TIPO 'AJ').
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Operaciones.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CF-ADJIN-FILE ASSIGN TO "CFADJIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ADJIN.
+
+           SELECT CF-ADJOUT-FILE ASSIGN TO "CFADJOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ADJOUT.
+
+           SELECT CF-LOG-FILE ASSIGN DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT CF-EXC-FILE ASSIGN DYNAMIC WS-EXC-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CF-ADJIN-FILE.
+           COPY CFADJIN.
+
+       FD  CF-ADJOUT-FILE.
+           COPY CFADJREC.
+
+       FD  CF-LOG-FILE.
+           COPY CFLOGREC.
+
+       FD  CF-EXC-FILE.
+           COPY CFEXCREC.
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(5).
+       01  NUM1                         PIC S9(7)V99.
+       01  NUM2                         PIC S9(7)V99.
+       01  RESULTADO                    PIC S9(7)V99.
+
+       01  OPERADOR-ID                  PIC X(08).
+
+       77  WS-REG-LEIDOS                PIC 9(08) VALUE ZERO COMP.
+       77  WS-REG-ACEPTADOS             PIC 9(08) VALUE ZERO COMP.
+       77  WS-REG-RECHAZADOS            PIC 9(08) VALUE ZERO COMP.
+       77  WS-TEST-NUMVAL               PIC S9(04) COMP.
+
+       01  WS-ENTRADA-NUM1              PIC X(12).
+       01  WS-ENTRADA-NUM2              PIC X(12).
+       01  WS-ENTRADA-MODO              PIC X(01).
+       01  WS-RAZON-RECHAZO             PIC X(40).
+
+       01  WS-FECHA                     PIC 9(08).
+       01  WS-HORA                      PIC 9(08).
+       01  WS-LOG-FILENAME              PIC X(20).
+       01  WS-EXC-FILENAME              PIC X(20).
+
+       01  WS-RESULTADO-EDIT            PIC -9999999.99.
+
+       01  WS-ARCHIVOS-STATUS.
+           05  WS-FS-ADJIN              PIC X(02) VALUE "00".
+           05  WS-FS-ADJOUT             PIC X(02) VALUE "00".
+           05  WS-FS-LOG                PIC X(02) VALUE "00".
+           05  WS-FS-EXC                PIC X(02) VALUE "00".
+
+       77  SW-MODO                      PIC X(01) VALUE "1".
+           88  MODO-INTERACTIVO                  VALUE "1".
+           88  MODO-LOTE                         VALUE "2".
+       77  SW-FIN-ARCHIVO               PIC X(01) VALUE "N".
+           88  FIN-ARCHIVO                       VALUE "S".
+       77  SW-DATO-VALIDO               PIC X(01) VALUE "S".
+           88  DATO-VALIDO                       VALUE "S".
+       77  SW-CONTINUAR                 PIC X(01) VALUE "S".
+       77  SW-PARM-LOTE                 PIC X(01) VALUE "N".
+           88  PARM-MODO-LOTE                     VALUE "S".
+
+      *----------------------------------------------------------------
+      *    PARM= DE LA VENTANA DE LOTE (VER CFBATCH.JCL).
+      *----------------------------------------------------------------
+       01  WS-PARM-STRING               PIC X(80).
+       01  WS-PARM-TOKEN-1              PIC X(40).
+       01  WS-PARM-TOKEN-2              PIC X(40).
+       01  WS-PARM-OPERADOR             PIC X(08).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "intoduce un numero".
-            ACCEPT NUM1.
-            DISPLAY "intoduce un segundo numero".
-            ACCEPT NUM2.
-            SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-            DISPLAY "Resultado: " RESULTADO.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF MODO-INTERACTIVO
+               PERFORM 2000-MODO-INTERACTIVO THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-MODO-LOTE THRU 3000-EXIT
+           END-IF.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+
+      ******************************************************************
+      *    1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+           PERFORM 1050-LEER-PARM THRU 1050-EXIT.
+           IF PARM-MODO-LOTE
+               MOVE WS-PARM-OPERADOR TO OPERADOR-ID
+               IF OPERADOR-ID = SPACES
+                   MOVE "BATCH01" TO OPERADOR-ID
+               END-IF
+               MOVE "2" TO SW-MODO
+           ELSE
+               PERFORM 1100-OBTENER-OPERADOR THRU 1100-EXIT
+               PERFORM 1200-SELECCIONAR-MODO THRU 1200-EXIT
+           END-IF.
+           STRING "CFTRLOG." WS-FECHA DELIMITED SIZE
+               INTO WS-LOG-FILENAME.
+           STRING "CFEXCLOG." WS-FECHA DELIMITED SIZE
+               INTO WS-EXC-FILENAME.
+           PERFORM 1400-ABRIR-ARCHIVO-LOG THRU 1400-EXIT.
+           PERFORM 1450-ABRIR-ARCHIVO-EXC THRU 1450-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-LEER-PARM -- PARM= DE EJECUCION DESATENDIDA (JCL)
+      ******************************************************************
+       1050-LEER-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING = SPACES
+               GO TO 1050-EXIT.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2.
+           IF WS-PARM-TOKEN-1 = "MODO=LOTE"
+                   OR WS-PARM-TOKEN-2 = "MODO=LOTE"
+               MOVE "S" TO SW-PARM-LOTE.
+           IF WS-PARM-TOKEN-1 (1:9) = "OPERADOR="
+               MOVE WS-PARM-TOKEN-1 (10:8) TO WS-PARM-OPERADOR
+           ELSE
+               IF WS-PARM-TOKEN-2 (1:9) = "OPERADOR="
+                   MOVE WS-PARM-TOKEN-2 (10:8) TO WS-PARM-OPERADOR
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-OBTENER-OPERADOR.
+           DISPLAY "INTRODUCE TU IDENTIFICADOR DE OPERADOR:".
+           ACCEPT OPERADOR-ID.
+           IF OPERADOR-ID = SPACES
+               DISPLAY "EL IDENTIFICADOR DE OPERADOR NO PUEDE QUEDAR "
+                   "EN BLANCO."
+               GO TO 1100-OBTENER-OPERADOR.
+       1100-EXIT.
+           EXIT.
+
+       1200-SELECCIONAR-MODO.
+           DISPLAY "SELECCIONE EL MODO DE EJECUCION:".
+           DISPLAY "1. INTERACTIVO (UN AJUSTE A LA VEZ)".
+           DISPLAY "2. LOTE (ARCHIVO DE AJUSTES CFADJIN)".
+           ACCEPT WS-ENTRADA-MODO.
+           IF WS-ENTRADA-MODO NOT = "1" AND WS-ENTRADA-MODO NOT = "2"
+               DISPLAY "OPCION INVALIDA. INTENTE DE NUEVO."
+               GO TO 1200-SELECCIONAR-MODO.
+           MOVE WS-ENTRADA-MODO TO SW-MODO.
+       1200-EXIT.
+           EXIT.
+
+       1400-ABRIR-ARCHIVO-LOG.
+           OPEN EXTEND CF-LOG-FILE.
+           IF WS-FS-LOG = "35"
+               OPEN OUTPUT CF-LOG-FILE
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1450-ABRIR-ARCHIVO-EXC -- ARCHIVO DE EXCEPCIONES DEL DIA
+      *    SE ABRE AQUI PARA AMBOS MODOS: EL MODO INTERACTIVO TAMBIEN
+      *    RECHAZA AJUSTES (DESBORDAMIENTO) Y DEBE DEJAR CONSTANCIA EN
+      *    EL MISMO ARCHIVO QUE USA EL MODO DE LOTE.
+      ******************************************************************
+       1450-ABRIR-ARCHIVO-EXC.
+           OPEN EXTEND CF-EXC-FILE.
+           IF WS-FS-EXC = "35"
+               OPEN OUTPUT CF-EXC-FILE
+           END-IF.
+       1450-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-MODO-INTERACTIVO
+      ******************************************************************
+       2000-MODO-INTERACTIVO.
+           OPEN EXTEND CF-ADJOUT-FILE.
+           IF WS-FS-ADJOUT = "35"
+               OPEN OUTPUT CF-ADJOUT-FILE
+           END-IF.
+           PERFORM 2100-NUEVO-AJUSTE THRU 2100-EXIT
+               UNTIL SW-CONTINUAR = "N".
+           CLOSE CF-ADJOUT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-NUEVO-AJUSTE.
+           PERFORM 2110-PEDIR-NUM1 THRU 2110-EXIT.
+           PERFORM 2120-PEDIR-NUM2 THRU 2120-EXIT.
+           PERFORM 2200-CALCULAR-AJUSTE THRU 2200-EXIT.
+           PERFORM 2600-PREGUNTAR-OTRO THRU 2600-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2110-PEDIR-NUM1.
+           DISPLAY "INTRODUCE EL VALOR ANTERIOR (ADMITE SIGNO Y "
+               "DECIMALES, EJ. -123.45):".
+           ACCEPT WS-ENTRADA-NUM1.
+           IF WS-ENTRADA-NUM1 = SPACES
+               DISPLAY "ENTRADA EN BLANCO. INTENTE DE NUEVO."
+               GO TO 2110-PEDIR-NUM1.
+           MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUM1) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               DISPLAY "ENTRADA NO NUMERICA. INTENTE DE NUEVO."
+               GO TO 2110-PEDIR-NUM1.
+           IF FUNCTION ABS(FUNCTION NUMVAL(WS-ENTRADA-NUM1)) > 9999999.99
+               DISPLAY "ENTRADA FUERA DE RANGO (MAXIMO 9999999.99). "
+                   "INTENTE DE NUEVO."
+               GO TO 2110-PEDIR-NUM1.
+           COMPUTE NUM1 = FUNCTION NUMVAL(WS-ENTRADA-NUM1).
+       2110-EXIT.
+           EXIT.
+
+       2120-PEDIR-NUM2.
+           DISPLAY "INTRODUCE EL VALOR NUEVO (ADMITE SIGNO Y "
+               "DECIMALES, EJ. -123.45):".
+           ACCEPT WS-ENTRADA-NUM2.
+           IF WS-ENTRADA-NUM2 = SPACES
+               DISPLAY "ENTRADA EN BLANCO. INTENTE DE NUEVO."
+               GO TO 2120-PEDIR-NUM2.
+           MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUM2) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               DISPLAY "ENTRADA NO NUMERICA. INTENTE DE NUEVO."
+               GO TO 2120-PEDIR-NUM2.
+           IF FUNCTION ABS(FUNCTION NUMVAL(WS-ENTRADA-NUM2)) > 9999999.99
+               DISPLAY "ENTRADA FUERA DE RANGO (MAXIMO 9999999.99). "
+                   "INTENTE DE NUEVO."
+               GO TO 2120-PEDIR-NUM2.
+           COMPUTE NUM2 = FUNCTION NUMVAL(WS-ENTRADA-NUM2).
+       2120-EXIT.
+           EXIT.
+
+       2200-CALCULAR-AJUSTE.
+           IF NUM2 - NUM1 > 9999999.99 OR NUM2 - NUM1 < -9999999.99
+               DISPLAY "** DESBORDAMIENTO: EL AJUSTE NO CABE EN "
+                   "RESULTADO. OPERACION RECHAZADA. **"
+               PERFORM 2700-ESCRIBIR-EXCEPCION-INT THRU 2700-EXIT
+               GO TO 2200-EXIT.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
+           MOVE RESULTADO TO WS-RESULTADO-EDIT.
+           DISPLAY "AJUSTE: " WS-RESULTADO-EDIT.
+           PERFORM 2300-ESCRIBIR-AJUSTE THRU 2300-EXIT.
+           PERFORM 8000-ESCRIBIR-LOG THRU 8000-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2700-ESCRIBIR-EXCEPCION-INT -- RECHAZO EN MODO INTERACTIVO
+      *    MISMO ARCHIVO DE EXCEPCIONES QUE EL MODO DE LOTE (3700-
+      *    ESCRIBIR-EXCEPCION), PERO A PARTIR DE LOS CAMPOS NUMERICOS
+      *    Y DEL TEXTO ORIGINAL TECLEADO POR EL OPERADOR EN VEZ DE UN
+      *    REGISTRO DE CFADJIN.
+      ******************************************************************
+       2700-ESCRIBIR-EXCEPCION-INT.
+           MOVE OPERADOR-ID TO CF-EXC-OPERADOR-ID.
+           MOVE WS-FECHA TO CF-EXC-FECHA.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-HORA TO CF-EXC-HORA.
+           MOVE ZERO TO CF-EXC-NUM-REGISTRO.
+           MOVE WS-ENTRADA-NUM1 TO CF-EXC-NUM1-TXT.
+           MOVE "AJ" TO CF-EXC-OPERACION-TXT.
+           MOVE WS-ENTRADA-NUM2 TO CF-EXC-NUM2-TXT.
+           MOVE "DESBORDAMIENTO EN MODO INTERACTIVO" TO CF-EXC-RAZON.
+           WRITE CF-EXC-RECORD.
+       2700-EXIT.
+           EXIT.
+
+       2300-ESCRIBIR-AJUSTE.
+           MOVE NUM1 TO CF-ADJ-NUM1.
+           MOVE NUM2 TO CF-ADJ-NUM2.
+           MOVE RESULTADO TO CF-ADJ-RESULTADO.
+           WRITE CF-ADJ-RECORD.
+       2300-EXIT.
+           EXIT.
+
+       2600-PREGUNTAR-OTRO.
+           DISPLAY "DESEA REGISTRAR OTRO AJUSTE? (S/N)".
+           ACCEPT SW-CONTINUAR.
+           IF SW-CONTINUAR NOT = "S" AND SW-CONTINUAR NOT = "N"
+               DISPLAY "RESPUESTA INVALIDA. INTENTE DE NUEVO."
+               GO TO 2600-PREGUNTAR-OTRO.
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-MODO-LOTE
+      ******************************************************************
+       3000-MODO-LOTE.
+           PERFORM 3100-ABRIR-ARCHIVOS-LOTE THRU 3100-EXIT.
+           PERFORM 3200-PROCESAR-LOTE THRU 3200-EXIT
+               UNTIL FIN-ARCHIVO.
+           CLOSE CF-ADJIN-FILE.
+           CLOSE CF-ADJOUT-FILE.
+           DISPLAY "LOTE DE AJUSTES TERMINADO. LEIDOS=" WS-REG-LEIDOS
+               " ACEPTADOS=" WS-REG-ACEPTADOS
+               " RECHAZADOS=" WS-REG-RECHAZADOS.
+           IF WS-REG-RECHAZADOS > ZERO
+               MOVE 4 TO RETURN-CODE.
+       3000-EXIT.
+           EXIT.
+
+       3100-ABRIR-ARCHIVOS-LOTE.
+           OPEN INPUT CF-ADJIN-FILE.
+           IF WS-FS-ADJIN NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR CFADJIN. FILE STATUS="
+                   WS-FS-ADJIN
+               GO TO 9999-FINALIZAR.
+           OPEN EXTEND CF-ADJOUT-FILE.
+           IF WS-FS-ADJOUT = "35"
+               OPEN OUTPUT CF-ADJOUT-FILE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESAR-LOTE.
+           READ CF-ADJIN-FILE
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
+           IF NOT FIN-ARCHIVO
+               ADD 1 TO WS-REG-LEIDOS
+               PERFORM 3400-VALIDAR-REGISTRO THRU 3400-EXIT
+               IF DATO-VALIDO
+                   PERFORM 3500-CALCULAR-REGISTRO THRU 3500-EXIT
+               END-IF
+               IF DATO-VALIDO
+                   PERFORM 2300-ESCRIBIR-AJUSTE THRU 2300-EXIT
+                   PERFORM 8000-ESCRIBIR-LOG THRU 8000-EXIT
+                   ADD 1 TO WS-REG-ACEPTADOS
+               ELSE
+                   PERFORM 3700-ESCRIBIR-EXCEPCION THRU 3700-EXIT
+                   ADD 1 TO WS-REG-RECHAZADOS
+               END-IF
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3400-VALIDAR-REGISTRO.
+           MOVE "S" TO SW-DATO-VALIDO.
+           MOVE SPACES TO WS-RAZON-RECHAZO.
+           IF CF-ADJIN-NUM1 = SPACES
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "VALOR ANTERIOR EN BLANCO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           MOVE FUNCTION TEST-NUMVAL(CF-ADJIN-NUM1) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "VALOR ANTERIOR NO ES NUMERICO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF CF-ADJIN-NUM2 = SPACES
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "VALOR NUEVO EN BLANCO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           MOVE FUNCTION TEST-NUMVAL(CF-ADJIN-NUM2) TO WS-TEST-NUMVAL.
+           IF WS-TEST-NUMVAL NOT = ZERO
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "VALOR NUEVO NO ES NUMERICO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF FUNCTION ABS(FUNCTION NUMVAL(CF-ADJIN-NUM1)) > 9999999.99
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "VALOR ANTERIOR FUERA DE RANGO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           IF FUNCTION ABS(FUNCTION NUMVAL(CF-ADJIN-NUM2)) > 9999999.99
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "VALOR NUEVO FUERA DE RANGO" TO WS-RAZON-RECHAZO
+               GO TO 3400-EXIT.
+           COMPUTE NUM1 = FUNCTION NUMVAL(CF-ADJIN-NUM1).
+           COMPUTE NUM2 = FUNCTION NUMVAL(CF-ADJIN-NUM2).
+       3400-EXIT.
+           EXIT.
+
+       3500-CALCULAR-REGISTRO.
+           IF NUM2 - NUM1 > 9999999.99 OR NUM2 - NUM1 < -9999999.99
+               MOVE "N" TO SW-DATO-VALIDO
+               MOVE "DESBORDAMIENTO EN EL AJUSTE" TO WS-RAZON-RECHAZO
+               GO TO 3500-EXIT.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
+       3500-EXIT.
+           EXIT.
+
+       3700-ESCRIBIR-EXCEPCION.
+           MOVE OPERADOR-ID TO CF-EXC-OPERADOR-ID.
+           MOVE WS-FECHA TO CF-EXC-FECHA.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-HORA TO CF-EXC-HORA.
+           MOVE WS-REG-LEIDOS TO CF-EXC-NUM-REGISTRO.
+           MOVE CF-ADJIN-NUM1 TO CF-EXC-NUM1-TXT.
+           MOVE "AJ" TO CF-EXC-OPERACION-TXT.
+           MOVE CF-ADJIN-NUM2 TO CF-EXC-NUM2-TXT.
+           MOVE WS-RAZON-RECHAZO TO CF-EXC-RAZON.
+           WRITE CF-EXC-RECORD.
+       3700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-ESCRIBIR-LOG -- BITACORA COMPARTIDA CON CONTROLDEFLUJO
+      ******************************************************************
+       8000-ESCRIBIR-LOG.
+           MOVE OPERADOR-ID TO CF-LOG-OPERADOR-ID.
+           MOVE WS-FECHA TO CF-LOG-FECHA.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-HORA TO CF-LOG-HORA.
+           MOVE "AJ" TO CF-LOG-TIPO-TRANS.
+           MOVE NUM1 TO CF-LOG-NUM1.
+           MOVE ZERO TO CF-LOG-OPERACION.
+           MOVE NUM2 TO CF-LOG-NUM2.
+           MOVE RESULTADO TO CF-LOG-RESULTADO.
+           WRITE CF-LOG-RECORD.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-FINALIZAR
+      ******************************************************************
+       9999-FINALIZAR.
+           CLOSE CF-LOG-FILE.
+           CLOSE CF-EXC-FILE.
+           DISPLAY "FIN DEL PROCESO.".
+           GOBACK.
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM Operaciones.
