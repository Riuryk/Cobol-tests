@@ -1,19 +1,80 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author: R. Rocha
+      * Installation: Piso de Operaciones
+      * Date-Written:
+      * Date-Compiled:
+      * Purpose: Muestra un saludo cuyo texto se busca en un archivo
+      *          de mensajes indexado por codigo, en lugar de venir
+      *          grabado como literal en el programa.
+      * Tectonics: cobc -x -std=ibm variables.cbl
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   ??????????  RR   PROGRAMA ORIGINAL CON SALUDO FIJO.
+      *   2026-08-08  RR   EL SALUDO AHORA SE BUSCA POR CODIGO EN EL
+      *                     ARCHIVO DE MENSAJES CFMSG01; SI EL CODIGO
+      *                     NO SE ENCUENTRA SE USA EL TEXTO ORIGINAL
+      *                     COMO RESPALDO.
+      *   2026-08-08  RR   EL CODIGO DE SALUDO AHORA SE PUEDE RECIBIR
+      *                     COMO PARAMETRO DE LINEA DE COMANDO; SI NO
+      *                     SE PASA NINGUNO SE USA EL CODIGO 0001 POR
+      *                     DEFECTO.  LA LINEA DE DESPLIEGUE QUE TENIA
+      *                     EL LITERAL FIJO SE QUITO -- EL SALUDO
+      *                     SIEMPRE SALE DE LA VARIABLE BUSCADA.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Variables.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CF-MSG-FILE ASSIGN TO "CFMSG01"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-MSG-CODIGO
+               FILE STATUS IS WS-FS-MSG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CF-MSG-FILE.
+           COPY CFMSGREC.
+
        WORKING-STORAGE SECTION.
-       01 SALUDO PIC X(26) VALUE "Este texto se va a mostrar".
+       01  SALUDO                       PIC X(26)
+           VALUE "Este texto se va a mostrar".
+
+       01  WS-CODIGO-SALUDO             PIC X(04) VALUE "0001".
+       01  WS-ENTRADA-CODIGO            PIC X(04).
+       77  WS-FS-MSG                    PIC X(02) VALUE "00".
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Este texto se va a mostrar".
-            DISPLAY SALUDO.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      *    0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           ACCEPT WS-ENTRADA-CODIGO FROM COMMAND-LINE.
+           IF WS-ENTRADA-CODIGO NOT = SPACES
+               MOVE WS-ENTRADA-CODIGO TO WS-CODIGO-SALUDO.
+           PERFORM 1000-BUSCAR-MENSAJE THRU 1000-EXIT.
+           DISPLAY SALUDO.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-BUSCAR-MENSAJE -- LOCALIZA EL SALUDO POR CODIGO
+      ******************************************************************
+       1000-BUSCAR-MENSAJE.
+           OPEN INPUT CF-MSG-FILE.
+           IF WS-FS-MSG NOT = "00"
+               GO TO 1000-EXIT.
+           MOVE WS-CODIGO-SALUDO TO CF-MSG-CODIGO.
+           READ CF-MSG-FILE
+               KEY IS CF-MSG-CODIGO
+               INVALID KEY
+                   GO TO 1000-CERRAR
+           END-READ.
+           MOVE CF-MSG-TEXTO TO SALUDO.
+       1000-CERRAR.
+           CLOSE CF-MSG-FILE.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM Variables.
